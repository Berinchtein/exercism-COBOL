@@ -0,0 +1,11 @@
+      *    Common identity fields for one submission-attempt record,
+      *    shared by the grading tools under cobol/grading/src/ so
+      *    every manifest/report file keys an attempt the same way.
+      *    Field-only copybook: COPY this under whatever level number
+      *    the including record needs (e.g. as 05 items under an FD's
+      *    01 record, or under a WORKING-STORAGE 01 of its own).
+       05 SH-EXERCISE-NAME       PIC X(30).
+       05 SH-ATTEMPT-NUMBER      PIC 9(3).
+       05 SH-PROGRAM-ID          PIC X(30).
+       05 SH-SOURCE-FILE         PIC X(80).
+       05 SH-SUBMIT-DATE         PIC 9(8).
