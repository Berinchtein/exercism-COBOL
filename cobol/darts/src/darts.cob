@@ -1,13 +1,47 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DARTS.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL EXCEPTION-FILE ASSIGN TO "DARTSEXC"
+              ORGANIZATION LINE SEQUENTIAL.
+      *
        DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD              PIC X(80).
+      *
        WORKING-STORAGE SECTION.
       *
-       01 WS-X         PIC 99V9.
-       01 WS-Y         PIC 99V9.
+       01 WS-X         PIC S99V9.
+       01 WS-Y         PIC S99V9.
+       01 WS-X-DISPLAY PIC -(2)9.9.
+       01 WS-Y-DISPLAY PIC -(2)9.9.
        01 WS-DISTANCE  PIC 99V99999 VALUE ZERO.
        01 WS-RESULT    PIC 99.
+       01 WS-QUADRANT  PIC 9        VALUE 0.
+      *
+       01 WS-BOARD-TYPE               PIC X(10) VALUE "STANDARD".
+      *
+       01 BOARD-CONFIG-TABLE-VALUES.
+          05 FILLER                   PIC X(10) VALUE "STANDARD".
+          05 FILLER                   PIC 99V9  VALUE 01.0.
+          05 FILLER                   PIC 99V9  VALUE 05.0.
+          05 FILLER                   PIC 99V9  VALUE 10.0.
+          05 FILLER                   PIC X(10) VALUE "TRAVEL".
+          05 FILLER                   PIC 99V9  VALUE 00.5.
+          05 FILLER                   PIC 99V9  VALUE 02.5.
+          05 FILLER                   PIC 99V9  VALUE 05.0.
+      *
+       01 BOARD-CONFIG-TABLE REDEFINES BOARD-CONFIG-TABLE-VALUES.
+          05 BOARD-CONFIG OCCURS 2 TIMES
+                INDEXED BY BOARD-CONFIG-INDEX.
+             10 BC-BOARD-TYPE         PIC X(10).
+             10 BC-BULLSEYE-RADIUS    PIC 99V9.
+             10 BC-MIDDLE-RADIUS      PIC 99V9.
+             10 BC-OUTER-RADIUS       PIC 99V9.
+      *
+       01 WS-SUSPECT-DISTANCE-LIMIT   PIC 99V9  VALUE 20.0.
       *
        PROCEDURE DIVISION.
       *
@@ -15,9 +49,12 @@
            COMPUTE WS-DISTANCE =
               FUNCTION SQRT((WS-X ** 2) +(WS-Y ** 2)).
            DISPLAY WS-DISTANCE.
-           IF (WS-DISTANCE <= 10.0)
-              IF (WS-DISTANCE <= 5.0)
-                 IF (WS-DISTANCE <= 1.0)
+           PERFORM DETERMINE-QUADRANT.
+           PERFORM LOOKUP-BOARD-CONFIG.
+           IF (WS-DISTANCE <= BC-OUTER-RADIUS(BOARD-CONFIG-INDEX))
+              IF (WS-DISTANCE <= BC-MIDDLE-RADIUS(BOARD-CONFIG-INDEX))
+                 IF (WS-DISTANCE <=
+                    BC-BULLSEYE-RADIUS(BOARD-CONFIG-INDEX))
                     MOVE 10 TO WS-RESULT
                  ELSE
                     MOVE 5 TO WS-RESULT
@@ -27,5 +64,53 @@
               END-IF
            ELSE
               MOVE 0 TO WS-RESULT
+              OPEN EXTEND EXCEPTION-FILE
+              MOVE SPACES TO EXCEPTION-RECORD
+              MOVE WS-X TO WS-X-DISPLAY
+              MOVE WS-Y TO WS-Y-DISPLAY
+              IF (WS-DISTANCE > WS-SUSPECT-DISTANCE-LIMIT)
+                 STRING "SUSPECT ENTRY X=" DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-X-DISPLAY) DELIMITED BY SIZE
+                        " Y=" DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-Y-DISPLAY) DELIMITED BY SIZE
+                        " DISTANCE=" DELIMITED BY SIZE
+                        WS-DISTANCE DELIMITED BY SIZE
+                        " QUADRANT=" DELIMITED BY SIZE
+                        WS-QUADRANT DELIMITED BY SIZE
+                    INTO EXCEPTION-RECORD
+              ELSE
+                 STRING "MISS X=" DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-X-DISPLAY) DELIMITED BY SIZE
+                        " Y=" DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-Y-DISPLAY) DELIMITED BY SIZE
+                        " DISTANCE=" DELIMITED BY SIZE
+                        WS-DISTANCE DELIMITED BY SIZE
+                        " QUADRANT=" DELIMITED BY SIZE
+                        WS-QUADRANT DELIMITED BY SIZE
+                    INTO EXCEPTION-RECORD
+              END-IF
+              WRITE EXCEPTION-RECORD
+              CLOSE EXCEPTION-FILE
            END-IF.
-      *
\ No newline at end of file
+      *
+       LOOKUP-BOARD-CONFIG.
+           SET BOARD-CONFIG-INDEX TO 1.
+           SEARCH BOARD-CONFIG
+              AT END
+                   SET BOARD-CONFIG-INDEX TO 1
+              WHEN BC-BOARD-TYPE(BOARD-CONFIG-INDEX) = WS-BOARD-TYPE
+                   CONTINUE
+           END-SEARCH.
+      *
+       DETERMINE-QUADRANT.
+           EVALUATE TRUE
+           WHEN (WS-X >= 0 AND WS-Y >= 0)
+                MOVE 1 TO WS-QUADRANT
+           WHEN (WS-X < 0 AND WS-Y >= 0)
+                MOVE 2 TO WS-QUADRANT
+           WHEN (WS-X < 0 AND WS-Y < 0)
+                MOVE 3 TO WS-QUADRANT
+           WHEN OTHER
+                MOVE 4 TO WS-QUADRANT
+           END-EVALUATE.
+      *
