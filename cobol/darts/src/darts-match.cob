@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DARTS-MATCH.
+      *
+      *    Match report: reads a whole match's worth of throws (nine
+      *    or twelve per player) from the throws file and produces a
+      *    per-player total plus a count of how many 10s/5s/1s/0s each
+      *    player threw, for the match report posted after league
+      *    night.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT THROWS-FILE ASSIGN TO "DARTSTHR"
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT MATCH-REPORT-FILE ASSIGN TO "DARTSMCH"
+              ORGANIZATION LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  THROWS-FILE.
+       01  THROW-RECORD.
+           05 TR-PLAYER-ID              PIC X(10).
+           05 TR-X                      PIC S99V9.
+           05 TR-Y                      PIC S99V9.
+      *
+       FD  MATCH-REPORT-FILE.
+       01  MATCH-REPORT-RECORD          PIC X(100).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 SWITCHES.
+          05 THROWS-EOF-SWITCH          PIC X    VALUE "N".
+             88 THROWS-EOF                       VALUE "Y".
+      *
+       01 WS-DISTANCE                   PIC 99V99999 VALUE ZERO.
+       01 WS-THROW-SCORE                PIC 99   VALUE 0.
+      *
+       01 WS-BOARD-TYPE                 PIC X(10) VALUE "STANDARD".
+      *
+       01 BOARD-CONFIG-TABLE-VALUES.
+          05 FILLER                   PIC X(10) VALUE "STANDARD".
+          05 FILLER                   PIC 99V9  VALUE 01.0.
+          05 FILLER                   PIC 99V9  VALUE 05.0.
+          05 FILLER                   PIC 99V9  VALUE 10.0.
+          05 FILLER                   PIC X(10) VALUE "TRAVEL".
+          05 FILLER                   PIC 99V9  VALUE 00.5.
+          05 FILLER                   PIC 99V9  VALUE 02.5.
+          05 FILLER                   PIC 99V9  VALUE 05.0.
+      *
+       01 BOARD-CONFIG-TABLE REDEFINES BOARD-CONFIG-TABLE-VALUES.
+          05 BOARD-CONFIG OCCURS 2 TIMES
+                INDEXED BY BOARD-CONFIG-INDEX.
+             10 BC-BOARD-TYPE         PIC X(10).
+             10 BC-BULLSEYE-RADIUS    PIC 99V9.
+             10 BC-MIDDLE-RADIUS      PIC 99V9.
+             10 BC-OUTER-RADIUS       PIC 99V9.
+      *
+       01 WS-CURRENT-PLAYER-ID          PIC X(10) VALUE SPACES.
+       01 WS-FIRST-RECORD-SWITCH        PIC X    VALUE "Y".
+          88 IS-FIRST-RECORD                     VALUE "Y".
+      *
+       01 WS-PLAYER-TOTAL               PIC 9(5) VALUE 0.
+       01 WS-COUNT-10                   PIC 9(3) VALUE 0.
+       01 WS-COUNT-5                    PIC 9(3) VALUE 0.
+       01 WS-COUNT-1                    PIC 9(3) VALUE 0.
+       01 WS-COUNT-0                    PIC 9(3) VALUE 0.
+      *
+       PROCEDURE DIVISION.
+      *
+       DARTS-MATCH.
+           OPEN INPUT THROWS-FILE.
+           OPEN OUTPUT MATCH-REPORT-FILE.
+           PERFORM UNTIL THROWS-EOF
+              READ THROWS-FILE
+                 AT END
+                    MOVE "Y" TO THROWS-EOF-SWITCH
+                 NOT AT END
+                    PERFORM PROCESS-THROW-RECORD
+              END-READ
+           END-PERFORM.
+           IF (NOT IS-FIRST-RECORD)
+              PERFORM WRITE-PLAYER-MATCH-LINE
+           END-IF.
+           CLOSE THROWS-FILE.
+           CLOSE MATCH-REPORT-FILE.
+           STOP RUN.
+      *
+       PROCESS-THROW-RECORD.
+           IF (IS-FIRST-RECORD)
+              MOVE TR-PLAYER-ID TO WS-CURRENT-PLAYER-ID
+              MOVE "N" TO WS-FIRST-RECORD-SWITCH
+           ELSE
+              IF (TR-PLAYER-ID NOT = WS-CURRENT-PLAYER-ID)
+                 PERFORM WRITE-PLAYER-MATCH-LINE
+                 PERFORM RESET-PLAYER-TOTALS
+                 MOVE TR-PLAYER-ID TO WS-CURRENT-PLAYER-ID
+              END-IF
+           END-IF.
+           PERFORM SCORE-THROW.
+           ADD WS-THROW-SCORE TO WS-PLAYER-TOTAL.
+           EVALUATE WS-THROW-SCORE
+           WHEN 10
+                ADD 1 TO WS-COUNT-10
+           WHEN 5
+                ADD 1 TO WS-COUNT-5
+           WHEN 1
+                ADD 1 TO WS-COUNT-1
+           WHEN 0
+                ADD 1 TO WS-COUNT-0
+           END-EVALUATE.
+      *
+       SCORE-THROW.
+           COMPUTE WS-DISTANCE =
+              FUNCTION SQRT((TR-X ** 2) +(TR-Y ** 2)).
+           PERFORM LOOKUP-BOARD-CONFIG.
+           IF (WS-DISTANCE <= BC-OUTER-RADIUS(BOARD-CONFIG-INDEX))
+              IF (WS-DISTANCE <= BC-MIDDLE-RADIUS(BOARD-CONFIG-INDEX))
+                 IF (WS-DISTANCE <=
+                    BC-BULLSEYE-RADIUS(BOARD-CONFIG-INDEX))
+                    MOVE 10 TO WS-THROW-SCORE
+                 ELSE
+                    MOVE 5 TO WS-THROW-SCORE
+                 END-IF
+              ELSE
+                 MOVE 1 TO WS-THROW-SCORE
+              END-IF
+           ELSE
+              MOVE 0 TO WS-THROW-SCORE
+           END-IF.
+      *
+       LOOKUP-BOARD-CONFIG.
+           SET BOARD-CONFIG-INDEX TO 1.
+           SEARCH BOARD-CONFIG
+              AT END
+                   SET BOARD-CONFIG-INDEX TO 1
+              WHEN BC-BOARD-TYPE(BOARD-CONFIG-INDEX) = WS-BOARD-TYPE
+                   CONTINUE
+           END-SEARCH.
+      *
+       RESET-PLAYER-TOTALS.
+           MOVE 0 TO WS-PLAYER-TOTAL.
+           MOVE 0 TO WS-COUNT-10.
+           MOVE 0 TO WS-COUNT-5.
+           MOVE 0 TO WS-COUNT-1.
+           MOVE 0 TO WS-COUNT-0.
+      *
+       WRITE-PLAYER-MATCH-LINE.
+           MOVE SPACES TO MATCH-REPORT-RECORD.
+           STRING "PLAYER=" DELIMITED BY SIZE
+                  WS-CURRENT-PLAYER-ID DELIMITED BY SIZE
+                  " TOTAL=" DELIMITED BY SIZE
+                  WS-PLAYER-TOTAL DELIMITED BY SIZE
+                  " TENS=" DELIMITED BY SIZE
+                  WS-COUNT-10 DELIMITED BY SIZE
+                  " FIVES=" DELIMITED BY SIZE
+                  WS-COUNT-5 DELIMITED BY SIZE
+                  " ONES=" DELIMITED BY SIZE
+                  WS-COUNT-1 DELIMITED BY SIZE
+                  " ZEROS=" DELIMITED BY SIZE
+                  WS-COUNT-0 DELIMITED BY SIZE
+              INTO MATCH-REPORT-RECORD.
+           WRITE MATCH-REPORT-RECORD.
+      *
