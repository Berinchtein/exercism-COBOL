@@ -1,10 +1,37 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TWO-FER.
+      *
+      *    Prints the ticket to the shared front-desk printer file
+      *    (the same TWOFERPR-style voucher output TWO-FER-BATCH
+      *    writes to) instead of just DISPLAYing it, laid out as a
+      *    tear-off ticket: issue date, sequence number, the voucher
+      *    wording, and a redemption box for the front desk to stamp.
+      *    The sequence number is carried across runs in
+      *    TICKET-SEQUENCE-FILE, a one-line last-issued counter.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINTER-FILE ASSIGN TO "TWOFERPR"
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT OPTIONAL TICKET-SEQUENCE-FILE ASSIGN TO "TWOFERSEQ"
+              ORGANIZATION LINE SEQUENTIAL.
+      *
        DATA DIVISION.
+       FILE SECTION.
+       FD  PRINTER-FILE.
+       01  PRINTER-RECORD        PIC X(64).
+      *
+       FD  TICKET-SEQUENCE-FILE.
+       01  TICKET-SEQUENCE-RECORD  PIC 9(6).
+      *
        WORKING-STORAGE SECTION.
       *
-       01 WS-NAME    PIC X(16) VALUE SPACES.
+       01 WS-NAME    PIC X(40) VALUE SPACES.
        01 WS-RESULT  PIC X(64) VALUE SPACES.
+       01 WS-TICKET-BORDER PIC X(30) VALUE ALL "*".
+       01 WS-TICKET-DATE   PIC 9(8) VALUE 0.
+       01 WS-TICKET-SEQUENCE PIC 9(6) VALUE 0.
       *
        PROCEDURE DIVISION.
       *
@@ -17,5 +44,34 @@
                      ", one for me." DELIMITED BY SIZE
                  INTO WS-RESULT
            END-IF.
-           DISPLAY WS-RESULT.
-      *    
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TICKET-DATE.
+           OPEN INPUT TICKET-SEQUENCE-FILE.
+           READ TICKET-SEQUENCE-FILE
+              AT END
+                 MOVE 0 TO TICKET-SEQUENCE-RECORD
+           END-READ.
+           CLOSE TICKET-SEQUENCE-FILE.
+           COMPUTE WS-TICKET-SEQUENCE = TICKET-SEQUENCE-RECORD + 1.
+           OPEN OUTPUT TICKET-SEQUENCE-FILE.
+           MOVE WS-TICKET-SEQUENCE TO TICKET-SEQUENCE-RECORD.
+           WRITE TICKET-SEQUENCE-RECORD.
+           CLOSE TICKET-SEQUENCE-FILE.
+           OPEN OUTPUT PRINTER-FILE.
+           MOVE WS-TICKET-BORDER TO PRINTER-RECORD.
+           WRITE PRINTER-RECORD.
+           STRING "  DATE: " DELIMITED BY SIZE
+                  WS-TICKET-DATE DELIMITED BY SIZE
+                  "  TICKET#: " DELIMITED BY SIZE
+                  WS-TICKET-SEQUENCE DELIMITED BY SIZE
+              INTO PRINTER-RECORD.
+           WRITE PRINTER-RECORD.
+           STRING "  " DELIMITED BY SIZE
+                  WS-RESULT DELIMITED BY SIZE
+              INTO PRINTER-RECORD.
+           WRITE PRINTER-RECORD.
+           MOVE "  REDEMPTION: [          ]" TO PRINTER-RECORD.
+           WRITE PRINTER-RECORD.
+           MOVE WS-TICKET-BORDER TO PRINTER-RECORD.
+           WRITE PRINTER-RECORD.
+           CLOSE PRINTER-FILE.
+      *
