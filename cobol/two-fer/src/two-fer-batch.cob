@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TWO-FER-BATCH.
+      *
+      *    Runs a whole membership file through TWO-FER's voucher
+      *    wording in one pass, instead of keying one name at a time.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MEMBERSHIP-FILE ASSIGN TO "TWOFERMB"
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT VOUCHER-FILE ASSIGN TO "TWOFERVC"
+              ORGANIZATION LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MEMBERSHIP-FILE.
+       01  MEMBERSHIP-RECORD.
+           05 MF-NAME                 PIC X(40).
+      *
+       FD  VOUCHER-FILE.
+       01  VOUCHER-RECORD              PIC X(64).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 SWITCHES.
+          05 MEMBERSHIP-EOF-SWITCH     PIC X    VALUE "N".
+             88 MEMBERSHIP-EOF                  VALUE "Y".
+      *
+       01 WS-NAME    PIC X(40) VALUE SPACES.
+       01 WS-RESULT  PIC X(64) VALUE SPACES.
+       01 WS-VOUCHER-COUNT PIC 9(5) VALUE 0.
+       01 WS-TICKET-BORDER PIC X(30) VALUE ALL "*".
+       01 WS-TICKET-DATE   PIC 9(8) VALUE 0.
+      *
+       PROCEDURE DIVISION.
+      *
+       TWO-FER-BATCH.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TICKET-DATE.
+           OPEN INPUT MEMBERSHIP-FILE.
+           OPEN OUTPUT VOUCHER-FILE.
+           PERFORM UNTIL MEMBERSHIP-EOF
+              READ MEMBERSHIP-FILE
+                 AT END
+                    MOVE "Y" TO MEMBERSHIP-EOF-SWITCH
+                 NOT AT END
+                    PERFORM PROCESS-ONE-MEMBER
+              END-READ
+           END-PERFORM.
+           CLOSE MEMBERSHIP-FILE.
+           CLOSE VOUCHER-FILE.
+           DISPLAY "Vouchers written: " WS-VOUCHER-COUNT.
+           STOP RUN.
+      *
+       PROCESS-ONE-MEMBER.
+           ADD 1 TO WS-VOUCHER-COUNT.
+           MOVE MF-NAME TO WS-NAME.
+           PERFORM MAKE-VOUCHER-LINE.
+           PERFORM PRINT-TICKET.
+      *
+       PRINT-TICKET.
+           MOVE WS-TICKET-BORDER TO VOUCHER-RECORD.
+           WRITE VOUCHER-RECORD.
+           STRING "  DATE: " DELIMITED BY SIZE
+                  WS-TICKET-DATE DELIMITED BY SIZE
+                  "  TICKET#: " DELIMITED BY SIZE
+                  WS-VOUCHER-COUNT DELIMITED BY SIZE
+              INTO VOUCHER-RECORD.
+           WRITE VOUCHER-RECORD.
+           STRING "  " DELIMITED BY SIZE
+                  WS-RESULT DELIMITED BY SIZE
+              INTO VOUCHER-RECORD.
+           WRITE VOUCHER-RECORD.
+           MOVE "  REDEMPTION: [          ]" TO VOUCHER-RECORD.
+           WRITE VOUCHER-RECORD.
+           MOVE WS-TICKET-BORDER TO VOUCHER-RECORD.
+           WRITE VOUCHER-RECORD.
+      *
+       MAKE-VOUCHER-LINE.
+           IF (WS-NAME IS EQUAL TO SPACES)
+              MOVE "One for you, one for me." TO WS-RESULT
+           ELSE
+              STRING "One for " DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-NAME) DELIMITED BY SIZE
+                     ", one for me." DELIMITED BY SIZE
+                 INTO WS-RESULT
+           END-IF.
+      *
