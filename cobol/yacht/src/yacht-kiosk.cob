@@ -0,0 +1,19 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YACHT-KIOSK.
+      *
+      *    Front-desk practice kiosk: calls the practice-mode dice
+      *    roller so members can rehearse scoring rolls before
+      *    league night without physical dice.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-PRACTICE-DICE             PIC 9(5)  VALUE 0.
+      *
+       PROCEDURE DIVISION.
+      *
+       YACHT-KIOSK.
+           CALL "YACHT-PRACTICE-ROLLER" USING WS-PRACTICE-DICE.
+           DISPLAY "Practice roll: " WS-PRACTICE-DICE.
+           EXIT.
+      *
