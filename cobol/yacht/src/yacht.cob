@@ -1,7 +1,24 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YACHT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL SEASON-HISTORY-FILE ASSIGN TO "YACHTHST"
+              ORGANIZATION LINE SEQUENTIAL.
+      *
        DATA DIVISION.
+       FILE SECTION.
+       FD  SEASON-HISTORY-FILE.
+       01  SEASON-HISTORY-RECORD.
+           05 SH-PLAYER-ID               PIC X(10).
+           05 SH-RUN-DATE                PIC X(10).
+           05 SH-CATEGORY                PIC X(15).
+           05 SH-RESULT                  PIC 99.
+      *
        WORKING-STORAGE SECTION.
+      *
+       01 WS-PLAYER-ID                  PIC X(10) VALUE SPACES.
+       01 WS-RUN-DATE                   PIC X(10) VALUE SPACES.
       *
        01 SWITCHES.
           05 FIRST-CONDITION-FOUND-SWITCH
@@ -10,7 +27,9 @@
           05 SECOND-CONDITION-FOUND-SWITCH
                                         PIC X     VALUE "N".
              88 SECOND-CONDITION-FOUND            VALUE "Y".
-      *    
+          05 WS-DICE-VALID-SWITCH       PIC X     VALUE "Y".
+             88 WS-DICE-IS-VALID                  VALUE "Y".
+      *
        01 WS-RESULT                     PIC 99    VALUE 0.
        01 WS-CATEGORY                   PIC X(15).
        01 WS-DICE                       PIC 9(5).
@@ -19,6 +38,8 @@
        01 WS-CURRENT-DICE-FACE          PIC 9     VALUE 0.
        01 WS-CURRENT-DICE-FACE-STRING   PIC X.
        01 WS-COUNT                      PIC 9     VALUE 0.
+       01 WS-EDIT-INDEX                 PIC 9     VALUE 0.
+       01 WS-EDIT-FACE                  PIC 9     VALUE 0.
       *
        01 CATEGORY-TABLE-VALUES.
           05 FILLER                     PIC X(15) VALUE 'ones'.
@@ -44,33 +65,55 @@
       *   
        YACHT.
            MOVE WS-DICE TO WS-DICE-STRING.
-           EVALUATE WS-CATEGORY 
-           WHEN CATEGORY(1)
-                PERFORM ONES-CATEGORY
-           WHEN CATEGORY(2)
-                PERFORM TWOS-CATEGORY
-           WHEN CATEGORY(3)
-                PERFORM THREES-CATEGORY
-           WHEN CATEGORY(4)
-                PERFORM FOURS-CATEGORY
-           WHEN CATEGORY(5)
-                PERFORM FIVES-CATEGORY
-           WHEN CATEGORY(6)
-                PERFORM SIXES-CATEGORY
-           WHEN CATEGORY(7)
-                PERFORM FULL-HOUSE-CATEGORY
-           WHEN CATEGORY(8)
-                PERFORM FOUR-OF-A-KIND-CATEGORY
-           WHEN CATEGORY(9)
-                PERFORM LITTLE-STRAIGHT-CATEGORY
-           WHEN CATEGORY(10)
-                PERFORM BIG-STRAIGHT-CATEGORY
-           WHEN CATEGORY(11)
-                PERFORM CHOICE-CATEGORY
-           WHEN CATEGORY(12)
-                PERFORM YATCH-CATEGORY
-           END-EVALUATE.
-           EXIT.
+           PERFORM VALIDATE-DICE.
+           IF (WS-DICE-IS-VALID)
+              EVALUATE WS-CATEGORY
+              WHEN CATEGORY(1)
+                   PERFORM ONES-CATEGORY
+              WHEN CATEGORY(2)
+                   PERFORM TWOS-CATEGORY
+              WHEN CATEGORY(3)
+                   PERFORM THREES-CATEGORY
+              WHEN CATEGORY(4)
+                   PERFORM FOURS-CATEGORY
+              WHEN CATEGORY(5)
+                   PERFORM FIVES-CATEGORY
+              WHEN CATEGORY(6)
+                   PERFORM SIXES-CATEGORY
+              WHEN CATEGORY(7)
+                   PERFORM FULL-HOUSE-CATEGORY
+              WHEN CATEGORY(8)
+                   PERFORM FOUR-OF-A-KIND-CATEGORY
+              WHEN CATEGORY(9)
+                   PERFORM LITTLE-STRAIGHT-CATEGORY
+              WHEN CATEGORY(10)
+                   PERFORM BIG-STRAIGHT-CATEGORY
+              WHEN CATEGORY(11)
+                   PERFORM CHOICE-CATEGORY
+              WHEN CATEGORY(12)
+                   PERFORM YATCH-CATEGORY
+              END-EVALUATE
+              MOVE WS-PLAYER-ID TO SH-PLAYER-ID
+              MOVE WS-RUN-DATE TO SH-RUN-DATE
+              MOVE WS-CATEGORY TO SH-CATEGORY
+              MOVE WS-RESULT TO SH-RESULT
+              OPEN EXTEND SEASON-HISTORY-FILE
+              WRITE SEASON-HISTORY-RECORD
+              CLOSE SEASON-HISTORY-FILE
+           ELSE
+              DISPLAY "REJECTED: dice roll " WS-DICE
+                 " contains a face outside 1-6"
+           END-IF.
+      *
+       VALIDATE-DICE.
+           MOVE "Y" TO WS-DICE-VALID-SWITCH.
+           PERFORM VARYING WS-EDIT-INDEX FROM 1 BY 1
+              UNTIL WS-EDIT-INDEX > 5
+                MOVE WS-DICE-STRING(WS-EDIT-INDEX:1) TO WS-EDIT-FACE
+                IF (WS-EDIT-FACE < 1 OR WS-EDIT-FACE > 6)
+                   MOVE "N" TO WS-DICE-VALID-SWITCH
+                END-IF
+           END-PERFORM.
       *
        ONES-CATEGORY.
            MOVE 0 TO WS-COUNT. 
@@ -85,28 +128,28 @@
            COMPUTE WS-RESULT = 2 * WS-COUNT.
       *
        THREES-CATEGORY.
-           MOVE 0 TO WS-COUNT. 
-           INSPECT WS-COUNT
+           MOVE 0 TO WS-COUNT.
+           INSPECT WS-DICE-STRING
               TALLYING WS-COUNT FOR ALL '3'.
            COMPUTE WS-RESULT = 3 * WS-COUNT.
-      *    
+      *
        FOURS-CATEGORY.
-           MOVE 0 TO WS-COUNT. 
-           INSPECT WS-CATEGORY
+           MOVE 0 TO WS-COUNT.
+           INSPECT WS-DICE-STRING
               TALLYING WS-COUNT FOR ALL '4'.
            COMPUTE WS-RESULT = 4 * WS-COUNT.
-      *    
+      *
        FIVES-CATEGORY.
            MOVE 0 TO WS-COUNT.
-           INSPECT WS-CATEGORY
+           INSPECT WS-DICE-STRING
               TALLYING WS-COUNT FOR ALL '5'.
            COMPUTE WS-RESULT = 5 * WS-COUNT.
-      *   
+      *
        SIXES-CATEGORY.
            MOVE 0 TO WS-COUNT.
-           INSPECT WS-CATEGORY
+           INSPECT WS-DICE-STRING
               TALLYING WS-COUNT FOR ALL '6'.
-           COMPUTE WS-RESULT = 5 * WS-COUNT.
+           COMPUTE WS-RESULT = 6 * WS-COUNT.
       *
        FULL-HOUSE-CATEGORY.
            PERFORM
