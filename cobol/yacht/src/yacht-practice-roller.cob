@@ -0,0 +1,34 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YACHT-PRACTICE-ROLLER.
+      *
+      *    Practice-mode dice roller, restored from the retired
+      *    YATCH_OLD kiosk program as a CALLable routine so a member
+      *    can roll five dice before league night without needing
+      *    physical dice on hand.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-DICE-ROLL-COUNT           PIC 9     VALUE 5.
+       01 WS-MAX-DICE-VALUE            PIC 9     VALUE 6.
+       01 WS-RANDOM-MULTIPLIER         PIC 9     VALUE 5.
+       01 WS-DICE-MULTIPLIER           PIC 9     VALUE 0.
+      *
+       LINKAGE SECTION.
+       01 LK-DICE                      PIC 9(5).
+      *
+       PROCEDURE DIVISION USING LK-DICE.
+      *
+       YACHT-PRACTICE-ROLLER.
+           MOVE 0 TO LK-DICE.
+           PERFORM ROLL-DICE
+              WITH TEST AFTER
+              VARYING WS-DICE-MULTIPLIER FROM 1 BY 1
+              UNTIL WS-DICE-MULTIPLIER >= WS-DICE-ROLL-COUNT.
+           GOBACK.
+      *
+       ROLL-DICE.
+           COMPUTE LK-DICE = LK-DICE +
+              (((FUNCTION RANDOM * WS-RANDOM-MULTIPLIER) + 1)
+              *(10 **(WS-DICE-MULTIPLIER - 1))).
+      *
