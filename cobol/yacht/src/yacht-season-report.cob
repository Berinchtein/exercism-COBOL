@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YACHT-SEASON-REPORT.
+      *
+      *    End-of-session report: reads the season history file that
+      *    YACHT appends to on every run and prints each player's
+      *    average WS-RESULT per category for the league session.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEASON-HISTORY-FILE ASSIGN TO "YACHTHST"
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT SEASON-AVERAGE-REPORT-FILE ASSIGN TO "YACHTAVG"
+              ORGANIZATION LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEASON-HISTORY-FILE.
+       01  SEASON-HISTORY-RECORD.
+           05 SH-PLAYER-ID               PIC X(10).
+           05 SH-RUN-DATE                PIC X(10).
+           05 SH-CATEGORY                PIC X(15).
+           05 SH-RESULT                  PIC 99.
+      *
+       FD  SEASON-AVERAGE-REPORT-FILE.
+       01  SEASON-AVERAGE-REPORT-RECORD  PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 SWITCHES.
+          05 SEASON-HISTORY-EOF-SWITCH   PIC X    VALUE "N".
+             88 SEASON-HISTORY-EOF                VALUE "Y".
+      *
+       01 WS-ENTRY-COUNT                 PIC 9(5) VALUE 0.
+       01 WS-GROUP-INDEX                 PIC 9(5) VALUE 0.
+       01 WS-SCAN-INDEX                  PIC 9(5) VALUE 0.
+      *
+       01 HISTORY-ENTRY-TABLE.
+          05 HISTORY-ENTRY OCCURS 2000 TIMES
+                INDEXED BY HISTORY-ENTRY-INDEX.
+             10 HE-PLAYER-ID             PIC X(10).
+             10 HE-CATEGORY              PIC X(15).
+             10 HE-RESULT                PIC 99.
+             10 HE-COUNTED-SWITCH        PIC X VALUE "N".
+                88 HE-ALREADY-COUNTED         VALUE "Y".
+      *
+       01 WS-GROUP-TOTAL                 PIC 9(7) VALUE 0.
+       01 WS-GROUP-COUNT                 PIC 9(5) VALUE 0.
+       01 WS-GROUP-AVERAGE               PIC 9(5)V99 VALUE 0.
+      *
+       PROCEDURE DIVISION.
+      *
+       YACHT-SEASON-REPORT.
+           OPEN INPUT SEASON-HISTORY-FILE.
+           PERFORM UNTIL SEASON-HISTORY-EOF
+              READ SEASON-HISTORY-FILE
+                 AT END
+                    MOVE "Y" TO SEASON-HISTORY-EOF-SWITCH
+                 NOT AT END
+                    PERFORM LOAD-HISTORY-ENTRY
+              END-READ
+           END-PERFORM.
+           CLOSE SEASON-HISTORY-FILE.
+      *
+           OPEN OUTPUT SEASON-AVERAGE-REPORT-FILE.
+           PERFORM VARYING WS-GROUP-INDEX FROM 1 BY 1
+              UNTIL WS-GROUP-INDEX > WS-ENTRY-COUNT
+                SET HISTORY-ENTRY-INDEX TO WS-GROUP-INDEX
+                IF (NOT HE-ALREADY-COUNTED(HISTORY-ENTRY-INDEX))
+                   PERFORM SUMMARIZE-GROUP
+                END-IF
+           END-PERFORM.
+           CLOSE SEASON-AVERAGE-REPORT-FILE.
+           STOP RUN.
+      *
+       LOAD-HISTORY-ENTRY.
+           ADD 1 TO WS-ENTRY-COUNT.
+           SET HISTORY-ENTRY-INDEX TO WS-ENTRY-COUNT.
+           MOVE SH-PLAYER-ID TO HE-PLAYER-ID(HISTORY-ENTRY-INDEX).
+           MOVE SH-CATEGORY TO HE-CATEGORY(HISTORY-ENTRY-INDEX).
+           MOVE SH-RESULT TO HE-RESULT(HISTORY-ENTRY-INDEX).
+      *
+       SUMMARIZE-GROUP.
+           MOVE 0 TO WS-GROUP-TOTAL.
+           MOVE 0 TO WS-GROUP-COUNT.
+           PERFORM VARYING WS-SCAN-INDEX FROM WS-GROUP-INDEX BY 1
+              UNTIL WS-SCAN-INDEX > WS-ENTRY-COUNT
+                IF (HE-PLAYER-ID(WS-SCAN-INDEX) =
+                   HE-PLAYER-ID(WS-GROUP-INDEX)
+                   AND HE-CATEGORY(WS-SCAN-INDEX) =
+                   HE-CATEGORY(WS-GROUP-INDEX))
+                   ADD HE-RESULT(WS-SCAN-INDEX) TO WS-GROUP-TOTAL
+                   ADD 1 TO WS-GROUP-COUNT
+                   MOVE "Y" TO HE-COUNTED-SWITCH(WS-SCAN-INDEX)
+                END-IF
+           END-PERFORM.
+           COMPUTE WS-GROUP-AVERAGE ROUNDED =
+              WS-GROUP-TOTAL / WS-GROUP-COUNT.
+           STRING "PLAYER=" DELIMITED BY SIZE
+                  HE-PLAYER-ID(WS-GROUP-INDEX) DELIMITED BY SIZE
+                  " CATEGORY=" DELIMITED BY SIZE
+                  HE-CATEGORY(WS-GROUP-INDEX) DELIMITED BY SIZE
+                  " AVERAGE=" DELIMITED BY SIZE
+                  WS-GROUP-AVERAGE DELIMITED BY SIZE
+              INTO SEASON-AVERAGE-REPORT-RECORD.
+           WRITE SEASON-AVERAGE-REPORT-RECORD.
+      *
