@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HAMMING-BATCH.
+      *
+      *    Runs a whole day's strand pairs from the lab intake file
+      *    through the Hamming-distance check in one pass and writes
+      *    one result line per pair to the results report, instead of
+      *    re-keying pairs into the program one at a time.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INTAKE-FILE ASSIGN TO "HAMMIN"
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT RESULTS-FILE ASSIGN TO "HAMMOUT"
+              ORGANIZATION LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INTAKE-FILE.
+       01  INTAKE-RECORD.
+           05 IN-DNA-1                PIC X(60).
+           05 IN-DNA-2                PIC X(60).
+      *
+       FD  RESULTS-FILE.
+       01  RESULTS-RECORD              PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 SWITCHES.
+          05 INTAKE-EOF-SWITCH         PIC X    VALUE "N".
+             88 INTAKE-EOF                      VALUE "Y".
+      *
+       01 WS-DNA-1            PIC X(60).
+       01 WS-DNA-1-TABLE REDEFINES WS-DNA-1.
+          05 WS-DNA-1-STRAND  PIC X OCCURS 60 TIMES.
+       01 WS-DNA-1-LENGTH     PIC 9(2)  VALUE 0.
+      *
+       01 WS-DNA-2            PIC X(60).
+       01 WS-DNA-2-TABLE REDEFINES WS-DNA-2.
+          05 WS-DNA-2-STRAND  PIC X OCCURS 60 TIMES.
+       01 WS-DNA-2-LENGTH     PIC 9(2)  VALUE 0.
+      *
+       01 WS-ITERATOR         PIC 9(2)  VALUE 0.
+       01 WS-HAMMING          PIC 9(2)  VALUE 0.
+       01 WS-ERROR            PIC X(31) VALUE SPACES.
+       01 WS-PAIR-COUNT       PIC 9(5)  VALUE 0.
+      *
+       PROCEDURE DIVISION.
+      *
+       HAMMING-BATCH.
+           OPEN INPUT INTAKE-FILE.
+           OPEN OUTPUT RESULTS-FILE.
+           PERFORM UNTIL INTAKE-EOF
+              READ INTAKE-FILE
+                 AT END
+                    MOVE "Y" TO INTAKE-EOF-SWITCH
+                 NOT AT END
+                    PERFORM PROCESS-ONE-PAIR
+              END-READ
+           END-PERFORM.
+           CLOSE INTAKE-FILE.
+           CLOSE RESULTS-FILE.
+           DISPLAY "Pairs processed: " WS-PAIR-COUNT.
+           STOP RUN.
+      *
+       PROCESS-ONE-PAIR.
+           ADD 1 TO WS-PAIR-COUNT.
+           MOVE IN-DNA-1 TO WS-DNA-1.
+           MOVE IN-DNA-2 TO WS-DNA-2.
+           PERFORM INITIALIZE-VALUES.
+           MOVE SPACES TO RESULTS-RECORD.
+           IF (WS-DNA-1-LENGTH IS NOT EQUAL TO WS-DNA-2-LENGTH)
+              MOVE "Strands must be of equal length" TO WS-ERROR
+              STRING "PAIR " DELIMITED BY SIZE
+                     WS-PAIR-COUNT DELIMITED BY SIZE
+                     " ERROR=" DELIMITED BY SIZE
+                     WS-ERROR DELIMITED BY SIZE
+                 INTO RESULTS-RECORD
+           ELSE
+              PERFORM COUNT-HAMMING-DISTANCE
+                 WITH TEST BEFORE
+                 VARYING WS-ITERATOR FROM 1 BY 1
+                 UNTIL WS-ITERATOR > WS-DNA-1-LENGTH
+              STRING "PAIR " DELIMITED BY SIZE
+                     WS-PAIR-COUNT DELIMITED BY SIZE
+                     " HAMMING-DISTANCE=" DELIMITED BY SIZE
+                     WS-HAMMING DELIMITED BY SIZE
+                 INTO RESULTS-RECORD
+           END-IF.
+           WRITE RESULTS-RECORD.
+      *
+       INITIALIZE-VALUES.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-DNA-1))
+              TO WS-DNA-1-LENGTH.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-DNA-2))
+              TO WS-DNA-2-LENGTH.
+           MOVE 0 TO WS-ITERATOR.
+           MOVE 0 TO WS-HAMMING.
+           MOVE SPACES TO WS-ERROR.
+      *
+       COUNT-HAMMING-DISTANCE.
+           IF (WS-DNA-1-STRAND(WS-ITERATOR) IS NOT EQUAL TO
+              WS-DNA-2-STRAND(WS-ITERATOR))
+              ADD 1 TO WS-HAMMING
+           END-IF.
+      *
