@@ -3,19 +3,24 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
       *
-       01 WS-DNA-1            PIC X(32).
+       01 WS-DNA-1            PIC X(60).
        01 WS-DNA-1-TABLE REDEFINES WS-DNA-1.
-          05 WS-DNA-1-STRAND  PIC X OCCURS 32 TIMES.
+          05 WS-DNA-1-STRAND  PIC X OCCURS 60 TIMES.
        01 WS-DNA-1-LENGTH     PIC 9(2)  VALUE 0.
-      *    
-       01 WS-DNA-2            PIC X(32).
+      *
+       01 WS-DNA-2            PIC X(60).
        01 WS-DNA-2-TABLE REDEFINES WS-DNA-2.
-          05 WS-DNA-2-STRAND  PIC X OCCURS 32 TIMES.
+          05 WS-DNA-2-STRAND  PIC X OCCURS 60 TIMES.
        01 WS-DNA-2-LENGTH     PIC 9(2)  VALUE 0.
       *    
        01 WS-ITERATOR         PIC 9(2)  VALUE 0.
        01 WS-HAMMING          PIC 9(2)  VALUE 0.
        01 WS-ERROR            PIC X(31) VALUE SPACES.
+      *
+       01 WS-MISMATCH-POSITIONS.
+          05 WS-MISMATCH-POSITION OCCURS 60 TIMES PIC 99 VALUE 0.
+       01 WS-MISMATCH-COUNT   PIC 9(2)  VALUE 0.
+       01 WS-DISPLAY-INDEX    PIC 9(2)  VALUE 0.
       *
        PROCEDURE DIVISION.
       *
@@ -31,8 +36,13 @@
            END-IF.
            DISPLAY "Hamming Distance is: " WS-HAMMING.
            DISPLAY WS-ERROR.
+           PERFORM VARYING WS-DISPLAY-INDEX FROM 1 BY 1
+              UNTIL WS-DISPLAY-INDEX > WS-MISMATCH-COUNT
+                DISPLAY "Mismatch at position: "
+                   WS-MISMATCH-POSITION(WS-DISPLAY-INDEX)
+           END-PERFORM.
            EXIT.
-      *    
+      *
        INITIALIZE-VALUES.
            MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-DNA-1))
               TO WS-DNA-1-LENGTH.
@@ -40,11 +50,15 @@
               TO WS-DNA-2-LENGTH.
            MOVE 0 TO WS-ITERATOR.
            MOVE 0 TO WS-HAMMING.
+           MOVE 0 TO WS-MISMATCH-COUNT.
            MOVE SPACES TO WS-ERROR.
-      *    
+      *
        COUNT-HAMMING-DISTANCE.
            IF (WS-DNA-1-STRAND(WS-ITERATOR) IS NOT EQUAL TO
               WS-DNA-2-STRAND(WS-ITERATOR))
-              ADD 1 TO WS-HAMMING 
+              ADD 1 TO WS-HAMMING
+              ADD 1 TO WS-MISMATCH-COUNT
+              MOVE WS-ITERATOR TO
+                 WS-MISMATCH-POSITION(WS-MISMATCH-COUNT)
            END-IF.
       *
