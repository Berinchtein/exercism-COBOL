@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEAP-DATE-VALIDATE.
+      *
+      *    Full date validator for the nightly job-scheduling calendar,
+      *    built around LEAP's leap-year check: rejects Feb 30 outright
+      *    and rejects Feb 29 unless WS-YEAR is a leap year.
+      *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-DAY                    PIC 99.
+       01 WS-MONTH                  PIC 99.
+       01 WS-YEAR                   PIC S9(9).
+      *
+       01 DIVISORS.
+          05 WS-LEAP-DIVISOR-4      PIC 9    VALUE 4.
+          05 WS-LEAP-DIVISOR-100    PIC 9(3) VALUE 100.
+          05 WS-LEAP-DIVISOR-400    PIC 9(3) VALUE 400.
+       01 REMAINDERS.
+          05 WS-LEAP-REMAINDER-4    PIC S9.
+          05 WS-LEAP-REMAINDER-100  PIC S9(3).
+          05 WS-LEAP-REMAINDER-400  PIC S9(3).
+       01 WS-RESULT                 PIC 9    VALUE 0.
+          88 WS-YEAR-IS-LEAP                 VALUE 1.
+      *
+       01 WS-DAYS-IN-MONTH-TABLE-VALUES.
+          05 FILLER                 PIC 99   VALUE 31.
+          05 FILLER                 PIC 99   VALUE 28.
+          05 FILLER                 PIC 99   VALUE 31.
+          05 FILLER                 PIC 99   VALUE 30.
+          05 FILLER                 PIC 99   VALUE 31.
+          05 FILLER                 PIC 99   VALUE 30.
+          05 FILLER                 PIC 99   VALUE 31.
+          05 FILLER                 PIC 99   VALUE 31.
+          05 FILLER                 PIC 99   VALUE 30.
+          05 FILLER                 PIC 99   VALUE 31.
+          05 FILLER                 PIC 99   VALUE 30.
+          05 FILLER                 PIC 99   VALUE 31.
+      *
+       01 WS-DAYS-IN-MONTH-TABLE REDEFINES
+             WS-DAYS-IN-MONTH-TABLE-VALUES.
+          05 WS-DAYS-IN-MONTH       PIC 99 OCCURS 12 TIMES.
+      *
+       01 WS-DATE-VALID-SWITCH      PIC X    VALUE "Y".
+          88 WS-DATE-IS-VALID                VALUE "Y".
+       01 WS-MAX-DAY-FOR-MONTH      PIC 99   VALUE 0.
+      *
+       PROCEDURE DIVISION.
+      *
+       LEAP-DATE-VALIDATE.
+           MOVE "Y" TO WS-DATE-VALID-SWITCH.
+           IF (WS-MONTH < 1 OR WS-MONTH > 12)
+              MOVE "N" TO WS-DATE-VALID-SWITCH
+           ELSE
+              PERFORM CHECK-LEAP-YEAR
+              MOVE WS-DAYS-IN-MONTH(WS-MONTH) TO WS-MAX-DAY-FOR-MONTH
+              IF (WS-MONTH = 2 AND WS-YEAR-IS-LEAP)
+                 MOVE 29 TO WS-MAX-DAY-FOR-MONTH
+              END-IF
+              IF (WS-DAY < 1 OR WS-DAY > WS-MAX-DAY-FOR-MONTH)
+                 MOVE "N" TO WS-DATE-VALID-SWITCH
+              END-IF
+           END-IF.
+           IF (WS-DATE-IS-VALID)
+              DISPLAY "VALID DATE"
+           ELSE
+              DISPLAY "INVALID DATE: " WS-MONTH "/" WS-DAY "/"
+                 WS-YEAR
+           END-IF.
+           STOP RUN.
+      *
+       CHECK-LEAP-YEAR.
+           DIVIDE WS-YEAR BY WS-LEAP-DIVISOR-4
+              GIVING WS-RESULT
+              REMAINDER WS-LEAP-REMAINDER-4.
+           DIVIDE WS-YEAR BY WS-LEAP-DIVISOR-100
+              GIVING WS-RESULT
+              REMAINDER WS-LEAP-REMAINDER-100.
+           DIVIDE WS-YEAR BY WS-LEAP-DIVISOR-400
+              GIVING WS-RESULT
+              REMAINDER WS-LEAP-REMAINDER-400.
+           IF (WS-LEAP-REMAINDER-4 IS ZERO)
+              IF (WS-LEAP-REMAINDER-100 IS NOT ZERO)
+                 MOVE 1 TO WS-RESULT
+              ELSE
+                 IF (WS-LEAP-REMAINDER-400 IS ZERO)
+                    MOVE 1 TO WS-RESULT
+                 ELSE
+                    MOVE 0 TO WS-RESULT
+                 END-IF
+              END-IF
+           ELSE
+              MOVE 0 TO WS-RESULT
+           END-IF.
+      *
