@@ -4,15 +4,15 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
       *
-       01 WS-YEAR                   PIC 9(4).
+       01 WS-YEAR                   PIC S9(9).
        01 DIVISORS.
           05 WS-LEAP-DIVISOR-4      PIC 9    VALUE 4.
           05 WS-LEAP-DIVISOR-100    PIC 9(3) VALUE 100.
           05 WS-LEAP-DIVISOR-400    PIC 9(3) VALUE 400.
-       01 REMAINDERS.                                                                              
-          05 WS-LEAP-REMAINDER-4    PIC 9.
-          05 WS-LEAP-REMAINDER-100  PIC 9(3).
-          05 WS-LEAP-REMAINDER-400  PIC 9(3).
+       01 REMAINDERS.
+          05 WS-LEAP-REMAINDER-4    PIC S9.
+          05 WS-LEAP-REMAINDER-100  PIC S9(3).
+          05 WS-LEAP-REMAINDER-400  PIC S9(3).
        01 WS-RESULT                 PIC 9    VALUE 0.
       *
        PROCEDURE DIVISION.
