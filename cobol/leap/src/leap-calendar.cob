@@ -0,0 +1,109 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEAP-CALENDAR.
+      *
+      *    Runs LEAP's leap-year check across a whole span of years and
+      *    writes one line per year to the job calendar lookup table,
+      *    so the nightly scheduler does not have to call LEAP one
+      *    year at a time.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CALENDAR-RANGE-FILE ASSIGN TO "LEAPRNG"
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT LEAP-CALENDAR-FILE ASSIGN TO "LEAPCAL"
+              ORGANIZATION LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALENDAR-RANGE-FILE.
+       01  CALENDAR-RANGE-RECORD.
+           05 CR-START-YEAR          PIC S9(9).
+           05 CR-END-YEAR            PIC S9(9).
+      *
+       FD  LEAP-CALENDAR-FILE.
+       01  LEAP-CALENDAR-RECORD      PIC X(20).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-START-YEAR              PIC S9(9) VALUE 0.
+       01 WS-END-YEAR                PIC S9(9) VALUE 0.
+       01 WS-YEAR                    PIC S9(9).
+      *
+       01 DIVISORS.
+          05 WS-LEAP-DIVISOR-4       PIC 9    VALUE 4.
+          05 WS-LEAP-DIVISOR-100     PIC 9(3) VALUE 100.
+          05 WS-LEAP-DIVISOR-400     PIC 9(3) VALUE 400.
+       01 REMAINDERS.
+          05 WS-LEAP-REMAINDER-4     PIC S9.
+          05 WS-LEAP-REMAINDER-100   PIC S9(3).
+          05 WS-LEAP-REMAINDER-400   PIC S9(3).
+       01 WS-RESULT                  PIC 9    VALUE 0.
+      *
+       01 WS-LEAP-INDICATOR          PIC X(3) VALUE SPACES.
+       01 WS-YEAR-COUNT              PIC 9(5) VALUE 0.
+       01 WS-YEAR-DISPLAY            PIC -(9)9.
+      *
+       PROCEDURE DIVISION.
+      *
+       LEAP-CALENDAR.
+           OPEN INPUT CALENDAR-RANGE-FILE.
+           READ CALENDAR-RANGE-FILE
+              AT END
+                 MOVE 0 TO WS-START-YEAR
+                 MOVE 0 TO WS-END-YEAR
+              NOT AT END
+                 MOVE CR-START-YEAR TO WS-START-YEAR
+                 MOVE CR-END-YEAR TO WS-END-YEAR
+           END-READ.
+           CLOSE CALENDAR-RANGE-FILE.
+      *
+           OPEN OUTPUT LEAP-CALENDAR-FILE.
+           PERFORM VARYING WS-YEAR FROM WS-START-YEAR BY 1
+              UNTIL WS-YEAR > WS-END-YEAR
+                 PERFORM CHECK-LEAP-YEAR
+                 PERFORM WRITE-CALENDAR-LINE
+                 ADD 1 TO WS-YEAR-COUNT
+           END-PERFORM.
+           CLOSE LEAP-CALENDAR-FILE.
+           DISPLAY "Years written to calendar: " WS-YEAR-COUNT.
+           STOP RUN.
+      *
+       CHECK-LEAP-YEAR.
+           DIVIDE WS-YEAR BY WS-LEAP-DIVISOR-4
+              GIVING WS-RESULT
+              REMAINDER WS-LEAP-REMAINDER-4.
+           DIVIDE WS-YEAR BY WS-LEAP-DIVISOR-100
+              GIVING WS-RESULT
+              REMAINDER WS-LEAP-REMAINDER-100.
+           DIVIDE WS-YEAR BY WS-LEAP-DIVISOR-400
+              GIVING WS-RESULT
+              REMAINDER WS-LEAP-REMAINDER-400.
+           IF (WS-LEAP-REMAINDER-4 IS ZERO)
+              IF (WS-LEAP-REMAINDER-100 IS NOT ZERO)
+                 MOVE 1 TO WS-RESULT
+              ELSE
+                 IF (WS-LEAP-REMAINDER-400 IS ZERO)
+                    MOVE 1 TO WS-RESULT
+                 ELSE
+                    MOVE 0 TO WS-RESULT
+                 END-IF
+              END-IF
+           ELSE
+              MOVE 0 TO WS-RESULT
+           END-IF.
+           IF (WS-RESULT = 1)
+              MOVE "YES" TO WS-LEAP-INDICATOR
+           ELSE
+              MOVE "NO " TO WS-LEAP-INDICATOR
+           END-IF.
+      *
+       WRITE-CALENDAR-LINE.
+           MOVE SPACES TO LEAP-CALENDAR-RECORD.
+           MOVE WS-YEAR TO WS-YEAR-DISPLAY.
+           STRING FUNCTION TRIM(WS-YEAR-DISPLAY) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-LEAP-INDICATOR DELIMITED BY SIZE
+              INTO LEAP-CALENDAR-RECORD.
+           WRITE LEAP-CALENDAR-RECORD.
+      *
