@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SIEVE-FACTORIZE.
+      *
+      *    Prime-factorization mode alongside the sieve: sieves primes
+      *    up to the square root of WS-NUMBER into the same
+      *    NUMBER-TABLE/SIEVE-ENTRY layout SIEVE builds (cobol/sieve/
+      *    src/sieve.cob), then walks that table dividing WS-REMAINING
+      *    by each prime factor found, instead of a from-scratch trial
+      *    division against an unrelated table.
+      *
+      *    The shared table is sized the same as SIEVE's (1000
+      *    entries), so the sieved range is capped at 999 when
+      *    FUNCTION SQRT(WS-NUMBER) would otherwise run past it; any
+      *    remainder left after exhausting the table is itself prime
+      *    and is recorded as the final factor.
+      *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-NUMBER                   PIC 9(9).
+       01 WS-REMAINING                PIC 9(9).
+       01 WS-SIEVE-LIMIT              PIC 9(5).
+       01 WS-ENTRY-COUNT              PIC 9(4) VALUE 0.
+       01 WS-ITERATOR                 PIC 9(5).
+       01 WS-COUNT                    PIC 9(5).
+      *
+       01 WS-FACTORS.
+          05 WS-FACTOR OCCURS 100 TIMES PIC 9(9).
+       01 WS-FACTOR-COUNT             PIC 9(3) VALUE 0.
+       01 WS-DISPLAY-INDEX            PIC 9(3) VALUE 0.
+      *
+       01 NUMBER-TABLE.
+          05 SIEVE-ENTRY OCCURS 1000 TIMES
+             INDEXED BY NUMBER-TABLE-INDEX.
+             10 NUMBER-VALUE          PIC 9(5).
+             10 PRIME-NUMBER-SWITCH   PIC X    VALUE "Y".
+                88 IS-PRIME-NUMBER             VALUE "Y".
+      *
+       PROCEDURE DIVISION.
+      *
+       SIEVE-FACTORIZE.
+           PERFORM INITIALIZE-VALUES.
+           PERFORM BUILD-PRIME-TABLE
+              WITH TEST AFTER
+              VARYING WS-COUNT FROM 2 BY 1
+              UNTIL WS-COUNT >= WS-SIEVE-LIMIT.
+           MOVE NUMBER-TABLE-INDEX TO WS-ENTRY-COUNT.
+           SUBTRACT 1 FROM WS-ENTRY-COUNT.
+           PERFORM DIVIDE-OUT-TABLE-PRIMES
+              VARYING NUMBER-TABLE-INDEX FROM 1 BY 1
+              UNTIL NUMBER-TABLE-INDEX > WS-ENTRY-COUNT
+              OR WS-REMAINING <= 1.
+           IF (WS-REMAINING > 1)
+              ADD 1 TO WS-FACTOR-COUNT
+              MOVE WS-REMAINING TO WS-FACTOR(WS-FACTOR-COUNT)
+           END-IF.
+           PERFORM VARYING WS-DISPLAY-INDEX FROM 1 BY 1
+              UNTIL WS-DISPLAY-INDEX > WS-FACTOR-COUNT
+                 DISPLAY "Factor: " WS-FACTOR(WS-DISPLAY-INDEX)
+           END-PERFORM.
+           STOP RUN.
+      *
+       INITIALIZE-VALUES.
+           MOVE WS-NUMBER TO WS-REMAINING.
+           MOVE 0 TO WS-FACTOR-COUNT.
+           MOVE ZEROES TO NUMBER-TABLE.
+           MOVE 1 TO NUMBER-TABLE-INDEX.
+           COMPUTE WS-SIEVE-LIMIT = FUNCTION SQRT(WS-NUMBER) + 2.
+           IF (WS-SIEVE-LIMIT > 999)
+              MOVE 999 TO WS-SIEVE-LIMIT
+           END-IF.
+      *
+       BUILD-PRIME-TABLE.
+           MOVE WS-COUNT TO NUMBER-VALUE(NUMBER-TABLE-INDEX).
+           PERFORM DETECT-PRIME-NUMBER.
+           ADD 1 TO NUMBER-TABLE-INDEX.
+      *
+       DETECT-PRIME-NUMBER.
+           IF WS-COUNT IS NOT EQUAL TO 2 AND 3
+              IF FUNCTION MOD(WS-COUNT, 2) IS NOT EQUAL TO ZERO
+                 AND FUNCTION MOD(WS-COUNT, 3) IS NOT EQUAL TO ZERO
+                 PERFORM
+                    WITH TEST BEFORE
+                    VARYING WS-ITERATOR FROM 5 BY 2
+                    UNTIL WS-ITERATOR >= FUNCTION SQRT(WS-COUNT)
+                         IF FUNCTION MOD(WS-COUNT, WS-ITERATOR)
+                            IS EQUAL TO ZERO
+                            MOVE "N"
+                               TO PRIME-NUMBER-SWITCH
+                               (NUMBER-TABLE-INDEX)
+                         END-IF
+                 END-PERFORM
+              ELSE
+                 MOVE "N" TO PRIME-NUMBER-SWITCH(NUMBER-TABLE-INDEX)
+              END-IF
+           END-IF.
+      *
+       DIVIDE-OUT-TABLE-PRIMES.
+           IF (IS-PRIME-NUMBER(NUMBER-TABLE-INDEX))
+              PERFORM
+                 WITH TEST BEFORE
+                 UNTIL FUNCTION MOD(WS-REMAINING,
+                    NUMBER-VALUE(NUMBER-TABLE-INDEX)) NOT = 0
+                      ADD 1 TO WS-FACTOR-COUNT
+                      MOVE NUMBER-VALUE(NUMBER-TABLE-INDEX)
+                         TO WS-FACTOR(WS-FACTOR-COUNT)
+                      DIVIDE WS-REMAINING BY
+                         NUMBER-VALUE(NUMBER-TABLE-INDEX)
+                         GIVING WS-REMAINING
+              END-PERFORM
+           END-IF.
+      *
