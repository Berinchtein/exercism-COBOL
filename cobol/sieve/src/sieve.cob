@@ -1,52 +1,94 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SIEVE.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIEVE-REPORT-FILE ASSIGN TO "SIEVERPT"
+              ORGANIZATION LINE SEQUENTIAL.
+      *
        DATA DIVISION.
+       FILE SECTION.
+       FD  SIEVE-REPORT-FILE.
+       01  SIEVE-REPORT-RECORD          PIC X(20).
+      *
        WORKING-STORAGE SECTION.
       *
-       01 WS-LIMIT                   PIC 9999.  
-       01 WS-RESULT                  PIC 999 OCCURS 1000 TIMES. 
-       01 WS-COUNT                   PIC 9999.
-       01 WS-ITERATOR                PIC 9999.
+       01 WS-LIMIT                   PIC 9(5).
+       01 WS-RESULT                  PIC 9(5) OCCURS 1000 TIMES.
+       01 WS-RESULT-COUNT            PIC 9(4) VALUE 0.
+       01 WS-COUNT                   PIC 9(5).
+       01 WS-ITERATOR                PIC 9(5).
+       01 WS-ENTRY-COUNT             PIC 9(4) VALUE 0.
       *
        01 NUMBER-TABLE.
-          05 NUMBER OCCURS 1000 TIMES INDEXED BY NUMBER-TABLE-INDEX.
-             10 NUMBER-VALUE         PIC 9999.
+          05 SIEVE-ENTRY OCCURS 1000 TIMES
+             INDEXED BY NUMBER-TABLE-INDEX.
+             10 NUMBER-VALUE         PIC 9(5).
              10 PRIME-NUMBER-SWITCH  PIC X    VALUE "Y".
+                88 IS-PRIME-NUMBER            VALUE "Y".
       *
        PROCEDURE DIVISION.
       *
        SIEVE.
            PERFORM INITIALIZE-VALUES.
+           OPEN OUTPUT SIEVE-REPORT-FILE.
            PERFORM
               WITH TEST AFTER
               VARYING WS-COUNT FROM 2 BY 1
-              UNTIL WS-COUNT >= WS-LIMIT 
+              UNTIL WS-COUNT >= WS-LIMIT
                    MOVE WS-COUNT TO NUMBER-VALUE(NUMBER-TABLE-INDEX)
-                   ADD 1 TO NUMBER-TABLE-INDEX
                    PERFORM DETECT-PRIME-NUMBER
+                   ADD 1 TO NUMBER-TABLE-INDEX
            END-PERFORM.
-      *    
+           MOVE NUMBER-TABLE-INDEX TO WS-ENTRY-COUNT.
+           SUBTRACT 1 FROM WS-ENTRY-COUNT.
+           PERFORM BUILD-RESULT-LIST
+              VARYING NUMBER-TABLE-INDEX FROM 1 BY 1
+              UNTIL NUMBER-TABLE-INDEX > WS-ENTRY-COUNT.
+           PERFORM DISPLAY-RESULTS
+              VARYING WS-ITERATOR FROM 1 BY 1
+              UNTIL WS-ITERATOR > WS-RESULT-COUNT.
+           CLOSE SIEVE-REPORT-FILE.
+      *
        INITIALIZE-VALUES.
            MOVE ZEROES TO WS-RESULT.
            MOVE ZEROES TO NUMBER-TABLE.
            MOVE 2 TO WS-COUNT.
            MOVE ZERO TO WS-ITERATOR.
            MOVE 1 TO NUMBER-TABLE-INDEX.
-      *    
+      *
        DETECT-PRIME-NUMBER.
            IF WS-COUNT IS NOT EQUAL TO 2 AND 3
               IF FUNCTION MOD(WS-COUNT, 2) IS NOT EQUAL TO ZERO
-                 AND FUNCTION MOD(WS-COUNT, 3) IS NOT EQUAL TO ZERO 
+                 AND FUNCTION MOD(WS-COUNT, 3) IS NOT EQUAL TO ZERO
                  PERFORM
                     WITH TEST BEFORE
-                    VARYING WS-ITERATOR FROM 3 BY 3
+                    VARYING WS-ITERATOR FROM 5 BY 2
                     UNTIL WS-ITERATOR >= FUNCTION SQRT(WS-COUNT)
                          IF FUNCTION MOD(WS-COUNT, WS-ITERATOR)
                             IS EQUAL TO ZERO
                             MOVE "N"
                                TO PRIME-NUMBER-SWITCH
                                (NUMBER-TABLE-INDEX)
+                         END-IF
                  END-PERFORM
-              END-IF.
-      *       
\ No newline at end of file
+              ELSE
+                 MOVE "N" TO PRIME-NUMBER-SWITCH(NUMBER-TABLE-INDEX)
+              END-IF
+           END-IF.
+      *
+       BUILD-RESULT-LIST.
+           IF (IS-PRIME-NUMBER(NUMBER-TABLE-INDEX))
+              ADD 1 TO WS-RESULT-COUNT
+              MOVE NUMBER-VALUE(NUMBER-TABLE-INDEX)
+                 TO WS-RESULT(WS-RESULT-COUNT)
+           END-IF.
+      *
+       DISPLAY-RESULTS.
+           DISPLAY "Prime: " WS-RESULT(WS-ITERATOR).
+           MOVE SPACES TO SIEVE-REPORT-RECORD.
+           STRING "Prime: " DELIMITED BY SIZE
+                  WS-RESULT(WS-ITERATOR) DELIMITED BY SIZE
+              INTO SIEVE-REPORT-RECORD.
+           WRITE SIEVE-REPORT-RECORD.
+      *
