@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RETENTION-REPORT.
+      *
+      *    Lists which numbered submission attempts are safe to
+      *    archive: every attempt of an exercise except the one
+      *    promoted attempt (the ATTEMPT-STATUS-FILE's PROMOTED flag
+      *    records which attempt was picked, the same "promote one
+      *    attempt" choice already made by hand for YACHT, BOB,
+      *    DIFFERENCE-OF-SQUARES, ISOGRAM and PANGRAM). This program
+      *    only reports the candidates; the actual move/delete is an
+      *    outside-COBOL step, same division of labor as DUPCHECK and
+      *    YACHT-DIFF-REPORT.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ATTEMPT-STATUS-FILE ASSIGN TO "RETNMANF"
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT RETENTION-REPORT-FILE ASSIGN TO "RETNRPT"
+              ORGANIZATION LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ATTEMPT-STATUS-FILE.
+       01  ATTEMPT-STATUS-RECORD.
+           COPY "submission-header.cpy".
+           05 AS-PROMOTED-SWITCH     PIC X.
+              88 AS-PROMOTED                  VALUE "Y".
+      *
+       FD  RETENTION-REPORT-FILE.
+       01  RETENTION-REPORT-RECORD   PIC X(100).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 SWITCHES.
+          05 MANIFEST-EOF-SWITCH     PIC X    VALUE "N".
+             88 MANIFEST-EOF                  VALUE "Y".
+      *
+       01 WS-ENTRY-COUNT             PIC 9(5) VALUE 0.
+       01 WS-ARCHIVE-COUNT           PIC 9(5) VALUE 0.
+      *
+       PROCEDURE DIVISION.
+      *
+       RETENTION-REPORT.
+           OPEN INPUT ATTEMPT-STATUS-FILE.
+           OPEN OUTPUT RETENTION-REPORT-FILE.
+           PERFORM UNTIL MANIFEST-EOF
+              READ ATTEMPT-STATUS-FILE
+                 AT END
+                    MOVE "Y" TO MANIFEST-EOF-SWITCH
+                 NOT AT END
+                    PERFORM CHECK-ONE-ATTEMPT
+              END-READ
+           END-PERFORM.
+           CLOSE ATTEMPT-STATUS-FILE.
+           CLOSE RETENTION-REPORT-FILE.
+           DISPLAY "Attempts checked: " WS-ENTRY-COUNT.
+           DISPLAY "Superseded attempts to archive: " WS-ARCHIVE-COUNT.
+           STOP RUN.
+      *
+       CHECK-ONE-ATTEMPT.
+           ADD 1 TO WS-ENTRY-COUNT.
+           IF (NOT AS-PROMOTED)
+              ADD 1 TO WS-ARCHIVE-COUNT
+              PERFORM WRITE-ARCHIVE-LINE
+           END-IF.
+      *
+       WRITE-ARCHIVE-LINE.
+           MOVE SPACES TO RETENTION-REPORT-RECORD.
+           STRING "ARCHIVE " DELIMITED BY SIZE
+                  SH-EXERCISE-NAME DELIMITED BY SPACE
+                  " ATTEMPT=" DELIMITED BY SIZE
+                  SH-ATTEMPT-NUMBER DELIMITED BY SIZE
+                  " SUBMITTED=" DELIMITED BY SIZE
+                  SH-SUBMIT-DATE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  SH-SOURCE-FILE DELIMITED BY SPACE
+              INTO RETENTION-REPORT-RECORD.
+           WRITE RETENTION-REPORT-RECORD.
+      *
