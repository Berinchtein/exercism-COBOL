@@ -0,0 +1,191 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YACHT-DIFF-REPORT.
+      *
+      *    Side-by-side comparison of the production YACHT scoring
+      *    paragraphs against submission #6's CHOICE and FULL-HOUSE
+      *    logic (solutions/cobol/yacht/6), which sums WS-DIGIT(1)
+      *    through WS-DIGIT(5) off an OCCURS table instead of the
+      *    production FUNCTION NUMVAL chain. Both are run against the
+      *    same roll file so the grading team can see whether the two
+      *    agree before adopting submission #6 as the reference.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROLL-FILE ASSIGN TO "YACHTROL"
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT DIFF-REPORT-FILE ASSIGN TO "YACHTDIF"
+              ORGANIZATION LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ROLL-FILE.
+       01  ROLL-RECORD.
+           05 RF-DICE                   PIC 9(5).
+      *
+       FD  DIFF-REPORT-FILE.
+       01  DIFF-REPORT-RECORD           PIC X(100).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 SWITCHES.
+          05 ROLL-FILE-EOF-SWITCH       PIC X    VALUE "N".
+             88 ROLL-FILE-EOF                    VALUE "Y".
+      *
+       01 WS-DICE                       PIC 9(5).
+       01 WS-DICE-STRING REDEFINES WS-DICE
+                                        PIC X(5).
+       01 WS-DICE-DIGITS REDEFINES WS-DICE.
+          05 WS-DIGIT                   PIC 9   OCCURS 5 TIMES.
+      *
+       01 WS-PRODUCTION-CHOICE          PIC 9(3) VALUE 0.
+       01 WS-SUBMISSION-CHOICE          PIC 9(3) VALUE 0.
+       01 WS-DIGIT-INDEX                PIC 9    VALUE 0.
+       01 WS-MISMATCH-COUNT             PIC 9(5) VALUE 0.
+       01 WS-ROLL-COUNT                 PIC 9(5) VALUE 0.
+      *
+       01 WS-PRODUCTION-FULLHOUSE       PIC 9(3) VALUE 0.
+       01 WS-SUBMISSION-FULLHOUSE       PIC 9(3) VALUE 0.
+       01 WS-FULLHOUSE-MISMATCH-COUNT   PIC 9(5) VALUE 0.
+       01 WS-CURRENT-DICE-FACE          PIC 9    VALUE 0.
+       01 WS-CURRENT-DICE-FACE-STRING   PIC X(1).
+       01 WS-MAX-DICE-VALUE             PIC 9    VALUE 6.
+       01 WS-FACE-COUNT                 PIC 9    VALUE 0.
+      *
+       01 FULL-HOUSE-SWITCHES.
+          05 FIRST-CONDITION-FOUND-SWITCH  PIC X  VALUE "N".
+             88 FIRST-CONDITION-FOUND             VALUE "Y".
+          05 SECOND-CONDITION-FOUND-SWITCH PIC X  VALUE "N".
+             88 SECOND-CONDITION-FOUND            VALUE "Y".
+      *
+       PROCEDURE DIVISION.
+      *
+       YACHT-DIFF-REPORT.
+           OPEN INPUT ROLL-FILE.
+           OPEN OUTPUT DIFF-REPORT-FILE.
+           PERFORM UNTIL ROLL-FILE-EOF
+              READ ROLL-FILE
+                 AT END
+                    MOVE "Y" TO ROLL-FILE-EOF-SWITCH
+                 NOT AT END
+                    PERFORM COMPARE-ONE-ROLL
+              END-READ
+           END-PERFORM.
+           CLOSE ROLL-FILE.
+           CLOSE DIFF-REPORT-FILE.
+           DISPLAY "Rolls compared: " WS-ROLL-COUNT.
+           DISPLAY "Choice mismatches: " WS-MISMATCH-COUNT.
+           DISPLAY "Full house mismatches: " WS-FULLHOUSE-MISMATCH-COUNT.
+           STOP RUN.
+      *
+       COMPARE-ONE-ROLL.
+           ADD 1 TO WS-ROLL-COUNT.
+           MOVE RF-DICE TO WS-DICE.
+           PERFORM COMPARE-FULL-HOUSE.
+      *
+      *    Production logic (cobol/yacht/src/yacht.cob CHOICE-CATEGORY)
+           COMPUTE WS-PRODUCTION-CHOICE =
+              FUNCTION NUMVAL(WS-DICE-STRING(1:1))
+              + FUNCTION NUMVAL(WS-DICE-STRING(2:1))
+              + FUNCTION NUMVAL(WS-DICE-STRING(3:1))
+              + FUNCTION NUMVAL(WS-DICE-STRING(4:1))
+              + FUNCTION NUMVAL(WS-DICE-STRING(5:1)).
+      *
+      *    Submission #6 logic (solutions/cobol/yacht/6 CHOICE-CATEGORY)
+           MOVE 0 TO WS-SUBMISSION-CHOICE.
+           PERFORM VARYING WS-DIGIT-INDEX FROM 1 BY 1
+              UNTIL WS-DIGIT-INDEX > 5
+                ADD WS-DIGIT(WS-DIGIT-INDEX) TO WS-SUBMISSION-CHOICE
+           END-PERFORM.
+      *
+           IF (WS-PRODUCTION-CHOICE NOT = WS-SUBMISSION-CHOICE)
+              ADD 1 TO WS-MISMATCH-COUNT
+              STRING "MISMATCH DICE=" DELIMITED BY SIZE
+                     WS-DICE DELIMITED BY SIZE
+                     " PRODUCTION=" DELIMITED BY SIZE
+                     WS-PRODUCTION-CHOICE DELIMITED BY SIZE
+                     " SUBMISSION-6=" DELIMITED BY SIZE
+                     WS-SUBMISSION-CHOICE DELIMITED BY SIZE
+                 INTO DIFF-REPORT-RECORD
+           ELSE
+              STRING "MATCH DICE=" DELIMITED BY SIZE
+                     WS-DICE DELIMITED BY SIZE
+                     " CHOICE=" DELIMITED BY SIZE
+                     WS-PRODUCTION-CHOICE DELIMITED BY SIZE
+                 INTO DIFF-REPORT-RECORD
+           END-IF.
+           WRITE DIFF-REPORT-RECORD.
+      *
+       COMPARE-FULL-HOUSE.
+           MOVE "N" TO FIRST-CONDITION-FOUND-SWITCH.
+           MOVE "N" TO SECOND-CONDITION-FOUND-SWITCH.
+           MOVE 0 TO WS-PRODUCTION-FULLHOUSE.
+           MOVE 0 TO WS-SUBMISSION-FULLHOUSE.
+      *
+      *    Full-house detection, common to both versions
+           PERFORM
+              WITH TEST AFTER
+              VARYING WS-CURRENT-DICE-FACE FROM 1 BY 1
+              UNTIL WS-CURRENT-DICE-FACE >= WS-MAX-DICE-VALUE
+              OR FIRST-CONDITION-FOUND
+                   MOVE 0 TO WS-FACE-COUNT
+                   MOVE WS-CURRENT-DICE-FACE
+                      TO WS-CURRENT-DICE-FACE-STRING
+                   INSPECT WS-DICE-STRING TALLYING WS-FACE-COUNT FOR
+                      ALL WS-CURRENT-DICE-FACE-STRING
+                   IF (WS-FACE-COUNT = 3)
+                      MOVE "Y" TO FIRST-CONDITION-FOUND-SWITCH
+                   END-IF
+           END-PERFORM.
+           IF (FIRST-CONDITION-FOUND)
+              PERFORM
+                 WITH TEST AFTER
+                 VARYING WS-CURRENT-DICE-FACE FROM 1 BY 1
+                 UNTIL WS-CURRENT-DICE-FACE >= WS-MAX-DICE-VALUE
+                 OR SECOND-CONDITION-FOUND
+                      MOVE 0 TO WS-FACE-COUNT
+                      MOVE WS-CURRENT-DICE-FACE
+                         TO WS-CURRENT-DICE-FACE-STRING
+                      INSPECT WS-DICE-STRING TALLYING WS-FACE-COUNT
+                         FOR ALL WS-CURRENT-DICE-FACE-STRING
+                      IF (WS-FACE-COUNT = 2)
+                         MOVE "Y" TO SECOND-CONDITION-FOUND-SWITCH
+                      END-IF
+              END-PERFORM
+           END-IF.
+      *
+           IF (FIRST-CONDITION-FOUND AND SECOND-CONDITION-FOUND)
+      *       Production logic (yacht.cob FULL-HOUSE-CATEGORY):
+      *       FUNCTION NUMVAL chain off WS-DICE-STRING
+              COMPUTE WS-PRODUCTION-FULLHOUSE =
+                 FUNCTION NUMVAL(WS-DICE-STRING(1:1))
+                 + FUNCTION NUMVAL(WS-DICE-STRING(2:1))
+                 + FUNCTION NUMVAL(WS-DICE-STRING(3:1))
+                 + FUNCTION NUMVAL(WS-DICE-STRING(4:1))
+                 + FUNCTION NUMVAL(WS-DICE-STRING(5:1))
+      *       Submission #6 logic: sum off the WS-DIGIT OCCURS table
+              PERFORM VARYING WS-DIGIT-INDEX FROM 1 BY 1
+                 UNTIL WS-DIGIT-INDEX > 5
+                   ADD WS-DIGIT(WS-DIGIT-INDEX)
+                      TO WS-SUBMISSION-FULLHOUSE
+              END-PERFORM
+           END-IF.
+      *
+           IF (WS-PRODUCTION-FULLHOUSE NOT = WS-SUBMISSION-FULLHOUSE)
+              ADD 1 TO WS-FULLHOUSE-MISMATCH-COUNT
+              STRING "MISMATCH FULLHOUSE DICE=" DELIMITED BY SIZE
+                     WS-DICE DELIMITED BY SIZE
+                     " PRODUCTION=" DELIMITED BY SIZE
+                     WS-PRODUCTION-FULLHOUSE DELIMITED BY SIZE
+                     " SUBMISSION-6=" DELIMITED BY SIZE
+                     WS-SUBMISSION-FULLHOUSE DELIMITED BY SIZE
+                 INTO DIFF-REPORT-RECORD
+           ELSE
+              STRING "MATCH FULLHOUSE DICE=" DELIMITED BY SIZE
+                     WS-DICE DELIMITED BY SIZE
+                     " SCORE=" DELIMITED BY SIZE
+                     WS-PRODUCTION-FULLHOUSE DELIMITED BY SIZE
+                 INTO DIFF-REPORT-RECORD
+           END-IF.
+           WRITE DIFF-REPORT-RECORD.
+      *
