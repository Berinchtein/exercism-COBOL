@@ -0,0 +1,118 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SIMILARITY-REPORT.
+      *
+      *    Flags numbered attempts that are probably duplicate/copied
+      *    logic. The build step normalizes each source file (strips
+      *    comments/blank lines/whitespace) and computes a checksum
+      *    and normalized line count per attempt into
+      *    SIMILARITY-MANIFEST-FILE; any two attempts of the same
+      *    exercise that land on the same checksum and line count are
+      *    reported as likely duplicates, the same pairwise-compare
+      *    shape as DUPCHECK's PROGRAM-ID scan.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIMILARITY-MANIFEST-FILE ASSIGN TO "SIMMANF"
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT SIMILARITY-REPORT-FILE ASSIGN TO "SIMRPT"
+              ORGANIZATION LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SIMILARITY-MANIFEST-FILE.
+       01  SIMILARITY-MANIFEST-RECORD.
+           COPY "submission-header.cpy".
+           05 SM-LINE-COUNT          PIC 9(5).
+           05 SM-CHECKSUM            PIC 9(10).
+      *
+       FD  SIMILARITY-REPORT-FILE.
+       01  SIMILARITY-REPORT-RECORD  PIC X(120).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 SWITCHES.
+          05 MANIFEST-EOF-SWITCH     PIC X    VALUE "N".
+             88 MANIFEST-EOF                  VALUE "Y".
+      *
+       01 WS-ENTRY-COUNT             PIC 9(5) VALUE 0.
+       01 WS-OUTER-INDEX             PIC 9(5) VALUE 0.
+       01 WS-INNER-INDEX             PIC 9(5) VALUE 0.
+       01 WS-SIMILAR-COUNT           PIC 9(5) VALUE 0.
+      *
+       01 WS-ENTRY-TABLE.
+          05 WS-ENTRY OCCURS 2000 TIMES
+                INDEXED BY WS-ENTRY-INDEX.
+             10 WS-ENTRY-EXERCISE-NAME    PIC X(30).
+             10 WS-ENTRY-ATTEMPT-NUMBER   PIC 9(3).
+             10 WS-ENTRY-SUBMIT-DATE      PIC 9(8).
+             10 WS-ENTRY-LINE-COUNT       PIC 9(5).
+             10 WS-ENTRY-CHECKSUM         PIC 9(10).
+      *
+       PROCEDURE DIVISION.
+      *
+       SIMILARITY-REPORT.
+           OPEN INPUT SIMILARITY-MANIFEST-FILE.
+           PERFORM UNTIL MANIFEST-EOF
+              READ SIMILARITY-MANIFEST-FILE
+                 AT END
+                    MOVE "Y" TO MANIFEST-EOF-SWITCH
+                 NOT AT END
+                    PERFORM LOAD-MANIFEST-ENTRY
+              END-READ
+           END-PERFORM.
+           CLOSE SIMILARITY-MANIFEST-FILE.
+      *
+           OPEN OUTPUT SIMILARITY-REPORT-FILE.
+           PERFORM VARYING WS-OUTER-INDEX FROM 1 BY 1
+              UNTIL WS-OUTER-INDEX > WS-ENTRY-COUNT
+                 PERFORM VARYING WS-INNER-INDEX FROM 1 BY 1
+                    UNTIL WS-INNER-INDEX >= WS-OUTER-INDEX
+                       IF (WS-ENTRY-EXERCISE-NAME(WS-OUTER-INDEX) =
+                          WS-ENTRY-EXERCISE-NAME(WS-INNER-INDEX)
+                          AND WS-ENTRY-CHECKSUM(WS-OUTER-INDEX) =
+                             WS-ENTRY-CHECKSUM(WS-INNER-INDEX)
+                          AND WS-ENTRY-LINE-COUNT(WS-OUTER-INDEX) =
+                             WS-ENTRY-LINE-COUNT(WS-INNER-INDEX))
+                          PERFORM REPORT-SIMILAR-PAIR
+                       END-IF
+                 END-PERFORM
+           END-PERFORM.
+           CLOSE SIMILARITY-REPORT-FILE.
+           DISPLAY "Similar pairs found: " WS-SIMILAR-COUNT.
+           STOP RUN.
+      *
+       LOAD-MANIFEST-ENTRY.
+           ADD 1 TO WS-ENTRY-COUNT.
+           SET WS-ENTRY-INDEX TO WS-ENTRY-COUNT.
+           MOVE SH-EXERCISE-NAME
+              TO WS-ENTRY-EXERCISE-NAME(WS-ENTRY-INDEX).
+           MOVE SH-ATTEMPT-NUMBER
+              TO WS-ENTRY-ATTEMPT-NUMBER(WS-ENTRY-INDEX).
+           MOVE SH-SUBMIT-DATE
+              TO WS-ENTRY-SUBMIT-DATE(WS-ENTRY-INDEX).
+           MOVE SM-LINE-COUNT TO WS-ENTRY-LINE-COUNT(WS-ENTRY-INDEX).
+           MOVE SM-CHECKSUM TO WS-ENTRY-CHECKSUM(WS-ENTRY-INDEX).
+      *
+       REPORT-SIMILAR-PAIR.
+           ADD 1 TO WS-SIMILAR-COUNT.
+           MOVE SPACES TO SIMILARITY-REPORT-RECORD.
+           STRING "LIKELY DUPLICATE " DELIMITED BY SIZE
+                  WS-ENTRY-EXERCISE-NAME(WS-OUTER-INDEX)
+                     DELIMITED BY SPACE
+                  " ATTEMPT=" DELIMITED BY SIZE
+                  WS-ENTRY-ATTEMPT-NUMBER(WS-INNER-INDEX)
+                     DELIMITED BY SIZE
+                  " (" DELIMITED BY SIZE
+                  WS-ENTRY-SUBMIT-DATE(WS-INNER-INDEX)
+                     DELIMITED BY SIZE
+                  ") AND ATTEMPT=" DELIMITED BY SIZE
+                  WS-ENTRY-ATTEMPT-NUMBER(WS-OUTER-INDEX)
+                     DELIMITED BY SIZE
+                  " (" DELIMITED BY SIZE
+                  WS-ENTRY-SUBMIT-DATE(WS-OUTER-INDEX)
+                     DELIMITED BY SIZE
+                  ")" DELIMITED BY SIZE
+              INTO SIMILARITY-REPORT-RECORD.
+           WRITE SIMILARITY-REPORT-RECORD.
+      *
