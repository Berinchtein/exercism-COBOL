@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIXTURE-CHECK.
+      *
+      *    Compares each exercise's actual-output feed (one
+      *    exercise-name/actual-output line per exercise, produced
+      *    separately from the free-form, multi-line trace
+      *    CROSS-EXERCISE-LOG-CAPTURE writes for troubleshooting)
+      *    against a shared expected-output fixture line kept per
+      *    exercise, instead of a maintainer hand-checking DISPLAY
+      *    output after every run.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIXTURE-FILE ASSIGN TO "FIXTMANF"
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT ACTUAL-OUTPUT-FILE ASSIGN TO "FIXTACTL"
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT FIXTURE-REPORT-FILE ASSIGN TO "FIXTRPT"
+              ORGANIZATION LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIXTURE-FILE.
+       01  FIXTURE-RECORD.
+           05 FF-EXERCISE-NAME       PIC X(30).
+           05 FF-EXPECTED-OUTPUT     PIC X(80).
+      *
+       FD  ACTUAL-OUTPUT-FILE.
+       01  ACTUAL-OUTPUT-RECORD.
+           05 AO-EXERCISE-NAME       PIC X(30).
+           05 AO-ACTUAL-OUTPUT       PIC X(80).
+      *
+       FD  FIXTURE-REPORT-FILE.
+       01  FIXTURE-REPORT-RECORD     PIC X(130).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 SWITCHES.
+          05 FIXTURE-EOF-SWITCH      PIC X    VALUE "N".
+             88 FIXTURE-EOF                   VALUE "Y".
+          05 ACTUAL-EOF-SWITCH       PIC X    VALUE "N".
+             88 ACTUAL-EOF                    VALUE "Y".
+          05 FOUND-SWITCH            PIC X    VALUE "N".
+             88 EXPECTATION-FOUND             VALUE "Y".
+      *
+       01 WS-FIXTURE-COUNT           PIC 9(5) VALUE 0.
+       01 WS-FIXTURE-TABLE.
+          05 WS-FIXTURE OCCURS 500 TIMES
+                INDEXED BY WS-FIXTURE-INDEX.
+             10 WS-FIXTURE-EXERCISE-NAME  PIC X(30).
+             10 WS-FIXTURE-EXPECTED       PIC X(80).
+      *
+       01 WS-CHECKED-COUNT           PIC 9(5) VALUE 0.
+       01 WS-MISMATCH-COUNT          PIC 9(5) VALUE 0.
+      *
+       PROCEDURE DIVISION.
+      *
+       FIXTURE-CHECK.
+           OPEN INPUT FIXTURE-FILE.
+           PERFORM UNTIL FIXTURE-EOF
+              READ FIXTURE-FILE
+                 AT END
+                    MOVE "Y" TO FIXTURE-EOF-SWITCH
+                 NOT AT END
+                    PERFORM LOAD-FIXTURE
+              END-READ
+           END-PERFORM.
+           CLOSE FIXTURE-FILE.
+      *
+           OPEN INPUT ACTUAL-OUTPUT-FILE.
+           OPEN OUTPUT FIXTURE-REPORT-FILE.
+           PERFORM UNTIL ACTUAL-EOF
+              READ ACTUAL-OUTPUT-FILE
+                 AT END
+                    MOVE "Y" TO ACTUAL-EOF-SWITCH
+                 NOT AT END
+                    PERFORM CHECK-ONE-ACTUAL
+              END-READ
+           END-PERFORM.
+           CLOSE ACTUAL-OUTPUT-FILE.
+           CLOSE FIXTURE-REPORT-FILE.
+           DISPLAY "Outputs checked: " WS-CHECKED-COUNT.
+           DISPLAY "Mismatches: " WS-MISMATCH-COUNT.
+           STOP RUN.
+      *
+       LOAD-FIXTURE.
+           ADD 1 TO WS-FIXTURE-COUNT.
+           SET WS-FIXTURE-INDEX TO WS-FIXTURE-COUNT.
+           MOVE FF-EXERCISE-NAME
+              TO WS-FIXTURE-EXERCISE-NAME(WS-FIXTURE-INDEX).
+           MOVE FF-EXPECTED-OUTPUT
+              TO WS-FIXTURE-EXPECTED(WS-FIXTURE-INDEX).
+      *
+       CHECK-ONE-ACTUAL.
+           ADD 1 TO WS-CHECKED-COUNT.
+           MOVE "N" TO FOUND-SWITCH.
+           PERFORM VARYING WS-FIXTURE-INDEX FROM 1 BY 1
+              UNTIL WS-FIXTURE-INDEX > WS-FIXTURE-COUNT
+              OR EXPECTATION-FOUND
+                 IF (WS-FIXTURE-EXERCISE-NAME(WS-FIXTURE-INDEX) =
+                    AO-EXERCISE-NAME)
+                    MOVE "Y" TO FOUND-SWITCH
+                    IF (WS-FIXTURE-EXPECTED(WS-FIXTURE-INDEX) NOT =
+                       AO-ACTUAL-OUTPUT)
+                       ADD 1 TO WS-MISMATCH-COUNT
+                       PERFORM WRITE-MISMATCH-LINE
+                    END-IF
+                 END-IF
+           END-PERFORM.
+      *
+       WRITE-MISMATCH-LINE.
+           MOVE SPACES TO FIXTURE-REPORT-RECORD.
+           STRING "MISMATCH " DELIMITED BY SIZE
+                  AO-EXERCISE-NAME DELIMITED BY SPACE
+                  " EXPECTED=[" DELIMITED BY SIZE
+                  WS-FIXTURE-EXPECTED(WS-FIXTURE-INDEX)
+                     DELIMITED BY SPACE
+                  "] ACTUAL=[" DELIMITED BY SIZE
+                  AO-ACTUAL-OUTPUT DELIMITED BY SPACE
+                  "]" DELIMITED BY SIZE
+              INTO FIXTURE-REPORT-RECORD.
+           WRITE FIXTURE-REPORT-RECORD.
+      *
