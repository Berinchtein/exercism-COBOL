@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DUPCHECK.
+      *
+      *    Pre-compile guard for the nightly build: reads the manifest
+      *    of source files under cobol/ and solutions/cobol/ (one
+      *    FILE-NAME/PROGRAM-ID pair per line, produced by the build
+      *    step that walks the tree) and fails the build with a
+      *    listing whenever two files declare the same PROGRAM-ID.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MANIFEST-FILE ASSIGN TO "SRCMANF"
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT DUPLICATE-REPORT-FILE ASSIGN TO "DUPRPT"
+              ORGANIZATION LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MANIFEST-FILE.
+       01  MANIFEST-RECORD.
+           05 MF-FILE-NAME              PIC X(60).
+           05 MF-PROGRAM-ID             PIC X(30).
+      *
+       FD  DUPLICATE-REPORT-FILE.
+       01  DUPLICATE-REPORT-RECORD      PIC X(100).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 SWITCHES.
+          05 MANIFEST-EOF-SWITCH        PIC X    VALUE "N".
+             88 MANIFEST-EOF                     VALUE "Y".
+      *
+       01 WS-ENTRY-COUNT                PIC 9(4) VALUE 0.
+       01 WS-DUPLICATE-COUNT            PIC 9(4) VALUE 0.
+       01 WS-OUTER-INDEX                PIC 9(4) VALUE 0.
+       01 WS-INNER-INDEX                PIC 9(4) VALUE 0.
+       01 WS-BUILD-RETURN-CODE          PIC 9(4) VALUE 0.
+      *
+       01 SOURCE-ENTRY-TABLE.
+          05 SOURCE-ENTRY OCCURS 500 TIMES
+                INDEXED BY SOURCE-ENTRY-INDEX.
+             10 SE-FILE-NAME            PIC X(60).
+             10 SE-PROGRAM-ID           PIC X(30).
+      *
+       PROCEDURE DIVISION.
+      *
+       DUPCHECK.
+           OPEN INPUT MANIFEST-FILE.
+           PERFORM UNTIL MANIFEST-EOF
+              READ MANIFEST-FILE
+                 AT END
+                    MOVE "Y" TO MANIFEST-EOF-SWITCH
+                 NOT AT END
+                    PERFORM LOAD-MANIFEST-ENTRY
+              END-READ
+           END-PERFORM.
+           CLOSE MANIFEST-FILE.
+      *
+           OPEN OUTPUT DUPLICATE-REPORT-FILE.
+           PERFORM VARYING WS-OUTER-INDEX FROM 1 BY 1
+              UNTIL WS-OUTER-INDEX > WS-ENTRY-COUNT
+                PERFORM VARYING WS-INNER-INDEX FROM 1 BY 1
+                   UNTIL WS-INNER-INDEX >= WS-OUTER-INDEX
+                      IF (SE-PROGRAM-ID(WS-OUTER-INDEX) =
+                         SE-PROGRAM-ID(WS-INNER-INDEX))
+                         PERFORM REPORT-DUPLICATE
+                      END-IF
+                END-PERFORM
+           END-PERFORM.
+           CLOSE DUPLICATE-REPORT-FILE.
+      *
+           IF (WS-DUPLICATE-COUNT > 0)
+              DISPLAY "DUPCHECK: " WS-DUPLICATE-COUNT
+                 " duplicate PROGRAM-ID pair(s) found - build FAILED"
+              MOVE 8 TO WS-BUILD-RETURN-CODE
+           ELSE
+              DISPLAY "DUPCHECK: no duplicate PROGRAM-IDs found"
+           END-IF.
+           MOVE WS-BUILD-RETURN-CODE TO RETURN-CODE.
+           STOP RUN.
+      *
+       LOAD-MANIFEST-ENTRY.
+           ADD 1 TO WS-ENTRY-COUNT.
+           SET SOURCE-ENTRY-INDEX TO WS-ENTRY-COUNT.
+           MOVE MF-FILE-NAME TO SE-FILE-NAME(SOURCE-ENTRY-INDEX).
+           MOVE MF-PROGRAM-ID TO SE-PROGRAM-ID(SOURCE-ENTRY-INDEX).
+      *
+       REPORT-DUPLICATE.
+           ADD 1 TO WS-DUPLICATE-COUNT.
+           STRING "DUPLICATE PROGRAM-ID " DELIMITED BY SIZE
+                  SE-PROGRAM-ID(WS-OUTER-INDEX) DELIMITED BY SIZE
+                  " IN " DELIMITED BY SIZE
+                  SE-FILE-NAME(WS-INNER-INDEX) DELIMITED BY SIZE
+                  " AND " DELIMITED BY SIZE
+                  SE-FILE-NAME(WS-OUTER-INDEX) DELIMITED BY SIZE
+              INTO DUPLICATE-REPORT-RECORD.
+           WRITE DUPLICATE-REPORT-RECORD.
+      *
