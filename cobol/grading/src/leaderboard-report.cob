@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEADERBOARD-REPORT.
+      *
+      *    Ranks each exercise's numbered submission attempts by
+      *    score, from a SCORE-FILE produced by the grading run.
+      *    Attempts for the same exercise are ranked by counting, for
+      *    each attempt, how many other attempts of that exercise
+      *    beat its score - the same "beats how many others" ranking
+      *    approach used nowhere else yet in this tree, so it is kept
+      *    as a simple table scan rather than a sort routine.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCORE-FILE ASSIGN TO "LDBDSCOR"
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT LEADERBOARD-FILE ASSIGN TO "LDBDRPT"
+              ORGANIZATION LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SCORE-FILE.
+       01  SCORE-RECORD.
+           COPY "submission-header.cpy".
+           05 SC-SCORE               PIC 9(5).
+      *
+       FD  LEADERBOARD-FILE.
+       01  LEADERBOARD-RECORD        PIC X(90).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 SWITCHES.
+          05 SCORE-FILE-EOF-SWITCH   PIC X    VALUE "N".
+             88 SCORE-FILE-EOF                VALUE "Y".
+      *
+       01 WS-ENTRY-COUNT             PIC 9(5) VALUE 0.
+       01 WS-OUTER-INDEX             PIC 9(5) VALUE 0.
+       01 WS-INNER-INDEX             PIC 9(5) VALUE 0.
+       01 WS-RANK                    PIC 9(5) VALUE 0.
+      *
+       01 WS-ENTRY-TABLE.
+          05 WS-ENTRY OCCURS 2000 TIMES
+                INDEXED BY WS-ENTRY-INDEX.
+             10 WS-ENTRY-EXERCISE-NAME    PIC X(30).
+             10 WS-ENTRY-ATTEMPT-NUMBER   PIC 9(3).
+             10 WS-ENTRY-SUBMIT-DATE      PIC 9(8).
+             10 WS-ENTRY-SCORE            PIC 9(5).
+      *
+       PROCEDURE DIVISION.
+      *
+       LEADERBOARD-REPORT.
+           OPEN INPUT SCORE-FILE.
+           PERFORM UNTIL SCORE-FILE-EOF
+              READ SCORE-FILE
+                 AT END
+                    MOVE "Y" TO SCORE-FILE-EOF-SWITCH
+                 NOT AT END
+                    PERFORM LOAD-SCORE-ENTRY
+              END-READ
+           END-PERFORM.
+           CLOSE SCORE-FILE.
+      *
+           OPEN OUTPUT LEADERBOARD-FILE.
+           PERFORM VARYING WS-OUTER-INDEX FROM 1 BY 1
+              UNTIL WS-OUTER-INDEX > WS-ENTRY-COUNT
+                 PERFORM RANK-ONE-ENTRY
+                 PERFORM WRITE-LEADERBOARD-LINE
+           END-PERFORM.
+           CLOSE LEADERBOARD-FILE.
+           DISPLAY "Attempts ranked: " WS-ENTRY-COUNT.
+           STOP RUN.
+      *
+       LOAD-SCORE-ENTRY.
+           ADD 1 TO WS-ENTRY-COUNT.
+           SET WS-ENTRY-INDEX TO WS-ENTRY-COUNT.
+           MOVE SH-EXERCISE-NAME
+              TO WS-ENTRY-EXERCISE-NAME(WS-ENTRY-INDEX).
+           MOVE SH-ATTEMPT-NUMBER
+              TO WS-ENTRY-ATTEMPT-NUMBER(WS-ENTRY-INDEX).
+           MOVE SH-SUBMIT-DATE
+              TO WS-ENTRY-SUBMIT-DATE(WS-ENTRY-INDEX).
+           MOVE SC-SCORE TO WS-ENTRY-SCORE(WS-ENTRY-INDEX).
+      *
+       RANK-ONE-ENTRY.
+           MOVE 1 TO WS-RANK.
+           PERFORM VARYING WS-INNER-INDEX FROM 1 BY 1
+              UNTIL WS-INNER-INDEX > WS-ENTRY-COUNT
+                 IF (WS-ENTRY-EXERCISE-NAME(WS-INNER-INDEX) =
+                    WS-ENTRY-EXERCISE-NAME(WS-OUTER-INDEX)
+                    AND WS-ENTRY-SCORE(WS-INNER-INDEX) >
+                       WS-ENTRY-SCORE(WS-OUTER-INDEX))
+                    ADD 1 TO WS-RANK
+                 END-IF
+           END-PERFORM.
+      *
+       WRITE-LEADERBOARD-LINE.
+           MOVE SPACES TO LEADERBOARD-RECORD.
+           STRING WS-ENTRY-EXERCISE-NAME(WS-OUTER-INDEX)
+                     DELIMITED BY SPACE
+                  " ATTEMPT=" DELIMITED BY SIZE
+                  WS-ENTRY-ATTEMPT-NUMBER(WS-OUTER-INDEX)
+                     DELIMITED BY SIZE
+                  " SUBMITTED=" DELIMITED BY SIZE
+                  WS-ENTRY-SUBMIT-DATE(WS-OUTER-INDEX) DELIMITED BY SIZE
+                  " SCORE=" DELIMITED BY SIZE
+                  WS-ENTRY-SCORE(WS-OUTER-INDEX) DELIMITED BY SIZE
+                  " RANK=" DELIMITED BY SIZE
+                  WS-RANK DELIMITED BY SIZE
+              INTO LEADERBOARD-RECORD.
+           WRITE LEADERBOARD-RECORD.
+      *
