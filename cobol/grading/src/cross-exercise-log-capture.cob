@@ -0,0 +1,69 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CROSS-EXERCISE-LOG-CAPTURE.
+      *
+      *    Consolidates each exercise run's captured DISPLAY output
+      *    (one RUN-OUTPUT-FILE line per line of output, tagged with
+      *    exercise name and attempt number by the run wrapper) into
+      *    one sequenced cross-exercise log, so a failed nightly run
+      *    can be traced back to exactly which program produced which
+      *    line without re-running everything by hand.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-OUTPUT-FILE ASSIGN TO "LOGCMANF"
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT CROSS-EXERCISE-LOG-FILE ASSIGN TO "LOGCRPT"
+              ORGANIZATION LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUN-OUTPUT-FILE.
+       01  RUN-OUTPUT-RECORD.
+           COPY "submission-header.cpy".
+           05 RO-DISPLAY-LINE        PIC X(80).
+      *
+       FD  CROSS-EXERCISE-LOG-FILE.
+       01  CROSS-EXERCISE-LOG-RECORD PIC X(130).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 SWITCHES.
+          05 RUN-OUTPUT-EOF-SWITCH   PIC X    VALUE "N".
+             88 RUN-OUTPUT-EOF                VALUE "Y".
+      *
+       01 WS-SEQUENCE-NUMBER         PIC 9(7) VALUE 0.
+      *
+       PROCEDURE DIVISION.
+      *
+       CROSS-EXERCISE-LOG-CAPTURE.
+           OPEN INPUT RUN-OUTPUT-FILE.
+           OPEN OUTPUT CROSS-EXERCISE-LOG-FILE.
+           PERFORM UNTIL RUN-OUTPUT-EOF
+              READ RUN-OUTPUT-FILE
+                 AT END
+                    MOVE "Y" TO RUN-OUTPUT-EOF-SWITCH
+                 NOT AT END
+                    PERFORM CAPTURE-ONE-LINE
+              END-READ
+           END-PERFORM.
+           CLOSE RUN-OUTPUT-FILE.
+           CLOSE CROSS-EXERCISE-LOG-FILE.
+           DISPLAY "Lines captured: " WS-SEQUENCE-NUMBER.
+           STOP RUN.
+      *
+       CAPTURE-ONE-LINE.
+           ADD 1 TO WS-SEQUENCE-NUMBER.
+           MOVE SPACES TO CROSS-EXERCISE-LOG-RECORD.
+           STRING WS-SEQUENCE-NUMBER DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  SH-EXERCISE-NAME DELIMITED BY SPACE
+                  " ATTEMPT=" DELIMITED BY SIZE
+                  SH-ATTEMPT-NUMBER DELIMITED BY SIZE
+                  " SUBMITTED=" DELIMITED BY SIZE
+                  SH-SUBMIT-DATE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  RO-DISPLAY-LINE DELIMITED BY SPACE
+              INTO CROSS-EXERCISE-LOG-RECORD.
+           WRITE CROSS-EXERCISE-LOG-RECORD.
+      *
