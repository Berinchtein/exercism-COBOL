@@ -0,0 +1,77 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UNREACHABLE-PARAGRAPH-SCAN.
+      *
+      *    Flags paragraphs that no PERFORM or GO TO in their program
+      *    ever reaches. The static source scan that counts each
+      *    paragraph's incoming references happens in the build step
+      *    and is fed in through PARAGRAPH-XREF-FILE, one row per
+      *    paragraph with its reference count; the program's entry
+      *    paragraph (PX-IS-ENTRY-SWITCH = "Y") is never flagged even
+      *    with zero incoming references, since it is reached by the
+      *    RUN itself.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARAGRAPH-XREF-FILE ASSIGN TO "XREFMANF"
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT UNREACHABLE-REPORT-FILE ASSIGN TO "XREFRPT"
+              ORGANIZATION LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARAGRAPH-XREF-FILE.
+       01  PARAGRAPH-XREF-RECORD.
+           05 PX-PROGRAM-ID          PIC X(30).
+           05 PX-PARAGRAPH-NAME      PIC X(30).
+           05 PX-REFERENCE-COUNT     PIC 9(5).
+           05 PX-IS-ENTRY-SWITCH     PIC X.
+              88 PX-IS-ENTRY-PARAGRAPH     VALUE "Y".
+      *
+       FD  UNREACHABLE-REPORT-FILE.
+       01  UNREACHABLE-REPORT-RECORD PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 SWITCHES.
+          05 XREF-EOF-SWITCH         PIC X    VALUE "N".
+             88 XREF-EOF                      VALUE "Y".
+      *
+       01 WS-PARAGRAPH-COUNT         PIC 9(5) VALUE 0.
+       01 WS-UNREACHABLE-COUNT       PIC 9(5) VALUE 0.
+      *
+       PROCEDURE DIVISION.
+      *
+       UNREACHABLE-PARAGRAPH-SCAN.
+           OPEN INPUT PARAGRAPH-XREF-FILE.
+           OPEN OUTPUT UNREACHABLE-REPORT-FILE.
+           PERFORM UNTIL XREF-EOF
+              READ PARAGRAPH-XREF-FILE
+                 AT END
+                    MOVE "Y" TO XREF-EOF-SWITCH
+                 NOT AT END
+                    PERFORM CHECK-ONE-PARAGRAPH
+              END-READ
+           END-PERFORM.
+           CLOSE PARAGRAPH-XREF-FILE.
+           CLOSE UNREACHABLE-REPORT-FILE.
+           DISPLAY "Paragraphs scanned: " WS-PARAGRAPH-COUNT.
+           DISPLAY "Unreachable paragraphs: " WS-UNREACHABLE-COUNT.
+           STOP RUN.
+      *
+       CHECK-ONE-PARAGRAPH.
+           ADD 1 TO WS-PARAGRAPH-COUNT.
+           IF (PX-REFERENCE-COUNT = 0 AND NOT PX-IS-ENTRY-PARAGRAPH)
+              ADD 1 TO WS-UNREACHABLE-COUNT
+              PERFORM WRITE-UNREACHABLE-LINE
+           END-IF.
+      *
+       WRITE-UNREACHABLE-LINE.
+           MOVE SPACES TO UNREACHABLE-REPORT-RECORD.
+           STRING "UNREACHABLE " DELIMITED BY SIZE
+                  PX-PROGRAM-ID DELIMITED BY SPACE
+                  " " DELIMITED BY SIZE
+                  PX-PARAGRAPH-NAME DELIMITED BY SPACE
+              INTO UNREACHABLE-REPORT-RECORD.
+           WRITE UNREACHABLE-REPORT-RECORD.
+      *
