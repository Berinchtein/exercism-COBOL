@@ -0,0 +1,148 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTLY-GRADE-RUN.
+      *
+      *    Nightly compile-and-grade pass over the whole exercise
+      *    library. The tree-walk and per-file compile step that
+      *    produces BUILD-MANIFEST-FILE (one submission header plus
+      *    its compile return code and grade result per line) happens
+      *    outside this program; this program just tallies and reports.
+      *
+      *    A run may be interrupted partway through a long manifest,
+      *    so completed entries are checkpointed as they are graded:
+      *    on startup CHECKPOINT-FILE is read into WS-DONE-TABLE and
+      *    any manifest entry already checkpointed is skipped, so a
+      *    re-run picks up where the last one left off instead of
+      *    re-grading everything.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BUILD-MANIFEST-FILE ASSIGN TO "NITEMANF"
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "NITECKPT"
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT GRADE-SUMMARY-FILE ASSIGN TO "NITERPT"
+              ORGANIZATION LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BUILD-MANIFEST-FILE.
+       01  BUILD-MANIFEST-RECORD.
+           COPY "submission-header.cpy".
+           05 BM-COMPILE-RC          PIC 9(3).
+           05 BM-GRADE-RESULT        PIC X(4).
+      *
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CK-EXERCISE-NAME       PIC X(30).
+           05 CK-ATTEMPT-NUMBER      PIC 9(3).
+      *
+       FD  GRADE-SUMMARY-FILE.
+       01  GRADE-SUMMARY-RECORD      PIC X(100).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 SWITCHES.
+          05 MANIFEST-EOF-SWITCH     PIC X    VALUE "N".
+             88 MANIFEST-EOF                  VALUE "Y".
+          05 CHECKPOINT-EOF-SWITCH   PIC X    VALUE "N".
+             88 CHECKPOINT-EOF                VALUE "Y".
+          05 ALREADY-DONE-SWITCH     PIC X    VALUE "N".
+             88 ENTRY-ALREADY-DONE            VALUE "Y".
+      *
+       01 WS-DONE-COUNT              PIC 9(5) VALUE 0.
+       01 WS-DONE-TABLE.
+          05 WS-DONE-ENTRY OCCURS 2000 TIMES
+                INDEXED BY WS-DONE-INDEX.
+             10 WS-DONE-EXERCISE-NAME  PIC X(30).
+             10 WS-DONE-ATTEMPT-NUMBER PIC 9(3).
+      *
+       01 WS-COMPILED-COUNT          PIC 9(5) VALUE 0.
+       01 WS-SKIPPED-COUNT           PIC 9(5) VALUE 0.
+       01 WS-PASS-COUNT              PIC 9(5) VALUE 0.
+       01 WS-FAIL-COUNT              PIC 9(5) VALUE 0.
+      *
+       PROCEDURE DIVISION.
+      *
+       NIGHTLY-GRADE-RUN.
+           PERFORM LOAD-CHECKPOINT.
+           OPEN INPUT BUILD-MANIFEST-FILE.
+           OPEN OUTPUT GRADE-SUMMARY-FILE.
+           OPEN EXTEND CHECKPOINT-FILE.
+           PERFORM UNTIL MANIFEST-EOF
+              READ BUILD-MANIFEST-FILE
+                 AT END
+                    MOVE "Y" TO MANIFEST-EOF-SWITCH
+                 NOT AT END
+                    PERFORM GRADE-ONE-ENTRY
+              END-READ
+           END-PERFORM.
+           CLOSE BUILD-MANIFEST-FILE.
+           CLOSE CHECKPOINT-FILE.
+           CLOSE GRADE-SUMMARY-FILE.
+           DISPLAY "Entries compiled: " WS-COMPILED-COUNT.
+           DISPLAY "Entries skipped (checkpointed): " WS-SKIPPED-COUNT.
+           DISPLAY "Pass: " WS-PASS-COUNT " Fail: " WS-FAIL-COUNT.
+           STOP RUN.
+      *
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           PERFORM UNTIL CHECKPOINT-EOF
+              READ CHECKPOINT-FILE
+                 AT END
+                    MOVE "Y" TO CHECKPOINT-EOF-SWITCH
+                 NOT AT END
+                    ADD 1 TO WS-DONE-COUNT
+                    SET WS-DONE-INDEX TO WS-DONE-COUNT
+                    MOVE CK-EXERCISE-NAME
+                       TO WS-DONE-EXERCISE-NAME(WS-DONE-INDEX)
+                    MOVE CK-ATTEMPT-NUMBER
+                       TO WS-DONE-ATTEMPT-NUMBER(WS-DONE-INDEX)
+              END-READ
+           END-PERFORM.
+           CLOSE CHECKPOINT-FILE.
+      *
+       GRADE-ONE-ENTRY.
+           MOVE "N" TO ALREADY-DONE-SWITCH.
+           PERFORM VARYING WS-DONE-INDEX FROM 1 BY 1
+              UNTIL WS-DONE-INDEX > WS-DONE-COUNT
+              OR ENTRY-ALREADY-DONE
+                 IF (WS-DONE-EXERCISE-NAME(WS-DONE-INDEX) =
+                    SH-EXERCISE-NAME
+                    AND WS-DONE-ATTEMPT-NUMBER(WS-DONE-INDEX) =
+                       SH-ATTEMPT-NUMBER)
+                    MOVE "Y" TO ALREADY-DONE-SWITCH
+                 END-IF
+           END-PERFORM.
+           IF (ENTRY-ALREADY-DONE)
+              ADD 1 TO WS-SKIPPED-COUNT
+           ELSE
+              ADD 1 TO WS-COMPILED-COUNT
+              IF (BM-GRADE-RESULT = "PASS")
+                 ADD 1 TO WS-PASS-COUNT
+              ELSE
+                 ADD 1 TO WS-FAIL-COUNT
+              END-IF
+              PERFORM WRITE-SUMMARY-LINE
+              PERFORM WRITE-CHECKPOINT-LINE
+           END-IF.
+      *
+       WRITE-SUMMARY-LINE.
+           MOVE SPACES TO GRADE-SUMMARY-RECORD.
+           STRING SH-EXERCISE-NAME DELIMITED BY SPACE
+                  " ATTEMPT=" DELIMITED BY SIZE
+                  SH-ATTEMPT-NUMBER DELIMITED BY SIZE
+                  " SUBMITTED=" DELIMITED BY SIZE
+                  SH-SUBMIT-DATE DELIMITED BY SIZE
+                  " RC=" DELIMITED BY SIZE
+                  BM-COMPILE-RC DELIMITED BY SIZE
+                  " RESULT=" DELIMITED BY SIZE
+                  BM-GRADE-RESULT DELIMITED BY SIZE
+              INTO GRADE-SUMMARY-RECORD.
+           WRITE GRADE-SUMMARY-RECORD.
+      *
+       WRITE-CHECKPOINT-LINE.
+           MOVE SH-EXERCISE-NAME TO CK-EXERCISE-NAME.
+           MOVE SH-ATTEMPT-NUMBER TO CK-ATTEMPT-NUMBER.
+           WRITE CHECKPOINT-RECORD.
+      *
