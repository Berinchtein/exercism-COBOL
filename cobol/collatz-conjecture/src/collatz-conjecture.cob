@@ -5,25 +5,30 @@
       *
        01 WS-NUMBER  PIC S9(8).
        01 WS-STEPS   PIC 9(4)  VALUE 0.
-       01 WS-ERROR   PIC X(35).
+       01 WS-ERROR   PIC X(45).
       *
        PROCEDURE DIVISION.
       *
        COLLATZ-CONJECTURE.
+           PERFORM INITIALIZE-VALUES.
            IF (WS-NUMBER < 1)
               MOVE "Only positive integers are allowed" TO WS-ERROR
            ELSE
               PERFORM
                  WITH TEST BEFORE
-                 UNTIL WS-NUMBER = 1
+                 UNTIL WS-NUMBER = 1 OR WS-STEPS = 9999
                       IF (FUNCTION MOD(WS-NUMBER 2) = 0)
                          DIVIDE WS-NUMBER BY 2 GIVING WS-NUMBER
                       ELSE
                          MULTIPLY WS-NUMBER BY 3 GIVING WS-NUMBER
-                         ADD 1 TO WS-NUMBER 
+                         ADD 1 TO WS-NUMBER
                       END-IF
                       ADD 1 TO WS-STEPS
               END-PERFORM
+              IF (WS-NUMBER IS NOT EQUAL TO 1)
+                 MOVE "Step count exceeded 9999, sequence abandoned"
+                    TO WS-ERROR
+              END-IF
            END-IF.
            DISPLAY WS-STEPS.
            DISPLAY WS-ERROR.
