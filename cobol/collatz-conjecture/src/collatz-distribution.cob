@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COLLATZ-DISTRIBUTION.
+      *
+      *    Runs the Collatz step count across a whole range of seed
+      *    numbers and writes a distribution report, instead of
+      *    checking one WS-NUMBER seed at a time.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL SEED-RANGE-FILE ASSIGN TO "COLLRNG"
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT DISTRIBUTION-REPORT-FILE ASSIGN TO "COLLDST"
+              ORGANIZATION LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEED-RANGE-FILE.
+       01  SEED-RANGE-RECORD.
+           05 SR-START-NUMBER        PIC S9(8).
+           05 SR-END-NUMBER          PIC S9(8).
+      *
+       FD  DISTRIBUTION-REPORT-FILE.
+       01  DISTRIBUTION-REPORT-RECORD PIC X(40).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-START-NUMBER            PIC S9(8) VALUE 1.
+       01 WS-END-NUMBER              PIC S9(8) VALUE 1.
+       01 WS-SEED-NUMBER             PIC S9(8).
+       01 WS-NUMBER                  PIC S9(8).
+       01 WS-STEPS                   PIC 9(4)  VALUE 0.
+       01 WS-ABANDONED-SWITCH        PIC X     VALUE "N".
+          88 WS-SEQUENCE-ABANDONED             VALUE "Y".
+       01 WS-SEED-NUMBER-DISPLAY     PIC -(8)9.
+      *
+       PROCEDURE DIVISION.
+      *
+       COLLATZ-DISTRIBUTION.
+           OPEN INPUT SEED-RANGE-FILE.
+           READ SEED-RANGE-FILE
+              AT END
+                 MOVE 1 TO WS-START-NUMBER
+                 MOVE 1 TO WS-END-NUMBER
+              NOT AT END
+                 MOVE SR-START-NUMBER TO WS-START-NUMBER
+                 MOVE SR-END-NUMBER TO WS-END-NUMBER
+           END-READ.
+           CLOSE SEED-RANGE-FILE.
+      *
+           OPEN OUTPUT DISTRIBUTION-REPORT-FILE.
+           PERFORM VARYING WS-SEED-NUMBER FROM WS-START-NUMBER BY 1
+              UNTIL WS-SEED-NUMBER > WS-END-NUMBER
+                 PERFORM COUNT-STEPS-FOR-SEED
+                 PERFORM WRITE-DISTRIBUTION-LINE
+           END-PERFORM.
+           CLOSE DISTRIBUTION-REPORT-FILE.
+           STOP RUN.
+      *
+       COUNT-STEPS-FOR-SEED.
+           MOVE WS-SEED-NUMBER TO WS-NUMBER.
+           MOVE 0 TO WS-STEPS.
+           MOVE "N" TO WS-ABANDONED-SWITCH.
+           IF (WS-NUMBER >= 1)
+              PERFORM
+                 WITH TEST BEFORE
+                 UNTIL WS-NUMBER = 1 OR WS-STEPS = 9999
+                      IF (FUNCTION MOD(WS-NUMBER, 2) = 0)
+                         DIVIDE WS-NUMBER BY 2 GIVING WS-NUMBER
+                      ELSE
+                         MULTIPLY WS-NUMBER BY 3 GIVING WS-NUMBER
+                         ADD 1 TO WS-NUMBER
+                      END-IF
+                      ADD 1 TO WS-STEPS
+              END-PERFORM
+              IF (WS-NUMBER IS NOT EQUAL TO 1)
+                 MOVE "Y" TO WS-ABANDONED-SWITCH
+              END-IF
+           END-IF.
+      *
+       WRITE-DISTRIBUTION-LINE.
+           MOVE SPACES TO DISTRIBUTION-REPORT-RECORD.
+           MOVE WS-SEED-NUMBER TO WS-SEED-NUMBER-DISPLAY.
+           IF (WS-SEQUENCE-ABANDONED)
+              STRING "NUMBER=" DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-SEED-NUMBER-DISPLAY)
+                        DELIMITED BY SIZE
+                     " STEPS=ABANDONED" DELIMITED BY SIZE
+                 INTO DISTRIBUTION-REPORT-RECORD
+           ELSE
+              STRING "NUMBER=" DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-SEED-NUMBER-DISPLAY)
+                        DELIMITED BY SIZE
+                     " STEPS=" DELIMITED BY SIZE
+                     WS-STEPS DELIMITED BY SIZE
+                 INTO DISTRIBUTION-REPORT-RECORD
+           END-IF.
+           WRITE DISTRIBUTION-REPORT-RECORD.
+      *
