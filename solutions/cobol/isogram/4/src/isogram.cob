@@ -1,9 +1,25 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. ISOGRAM.
+      *
+      *    Reads the phrase to check from PHRASE-FILE, a one-line
+      *    word-game transaction feed, instead of the hardcoded
+      *    'isogram' literal; falls back to that literal when the
+      *    file is empty or missing so existing behavior is preserved
+      *    when no transaction has been staged yet.
+      *
         ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT OPTIONAL PHRASE-FILE ASSIGN TO "ISOPHR"
+               ORGANIZATION LINE SEQUENTIAL.
+      *
         DATA DIVISION.
+        FILE SECTION.
+        FD  PHRASE-FILE.
+        01  PHRASE-RECORD               PIC X(60).
+      *
         WORKING-STORAGE SECTION.
-      * 
+      *
        01 WS-PHRASE                     PIC X(60).
        01 WS-PHRASE-TABLE REDEFINES WS-PHRASE.
           05 WS-PHRASE-CHAR             PIC X OCCURS 60 TIMES.
@@ -12,30 +28,93 @@
           88 ISOGRAM-FOUND                        VALUE 1.
        01 WS-ITERATOR-1                 PIC 99.
        01 WS-ITERATOR-2                 PIC 99.
-      * 
+      *
+       01 ALPHABET-TABLE-VALUES.
+          05 FILLER                 PIC X     VALUE "A".
+          05 FILLER                 PIC X     VALUE "B".
+          05 FILLER                 PIC X     VALUE "C".
+          05 FILLER                 PIC X     VALUE "D".
+          05 FILLER                 PIC X     VALUE "E".
+          05 FILLER                 PIC X     VALUE "F".
+          05 FILLER                 PIC X     VALUE "G".
+          05 FILLER                 PIC X     VALUE "H".
+          05 FILLER                 PIC X     VALUE "I".
+          05 FILLER                 PIC X     VALUE "J".
+          05 FILLER                 PIC X     VALUE "K".
+          05 FILLER                 PIC X     VALUE "L".
+          05 FILLER                 PIC X     VALUE "M".
+          05 FILLER                 PIC X     VALUE "N".
+          05 FILLER                 PIC X     VALUE "O".
+          05 FILLER                 PIC X     VALUE "P".
+          05 FILLER                 PIC X     VALUE "Q".
+          05 FILLER                 PIC X     VALUE "R".
+          05 FILLER                 PIC X     VALUE "S".
+          05 FILLER                 PIC X     VALUE "T".
+          05 FILLER                 PIC X     VALUE "U".
+          05 FILLER                 PIC X     VALUE "V".
+          05 FILLER                 PIC X     VALUE "W".
+          05 FILLER                 PIC X     VALUE "X".
+          05 FILLER                 PIC X     VALUE "Y".
+          05 FILLER                 PIC X     VALUE "Z".
+      *
+       01 ALPHABET-TABLE REDEFINES ALPHABET-TABLE-VALUES.
+          05 ALPHABET-LETTER        PIC X OCCURS 26 TIMES
+                INDEXED BY ALPHABETIC-TABLE-INDEX.
+       01 WS-LETTER-OCCURRENCE-COUNT PIC 99 VALUE 0.
+      *
         PROCEDURE DIVISION.
-      * 
+      *
        ISOGRAM.
-           MOVE 'isogram' TO WS-PHRASE.
+           OPEN INPUT PHRASE-FILE.
+           READ PHRASE-FILE
+              AT END
+                 MOVE 'isogram' TO WS-PHRASE
+              NOT AT END
+                 MOVE PHRASE-RECORD TO WS-PHRASE
+           END-READ.
+           CLOSE PHRASE-FILE.
+           IF (WS-PHRASE IS EQUAL TO SPACES)
+              MOVE 'isogram' TO WS-PHRASE
+           END-IF.
+           MOVE FUNCTION UPPER-CASE(WS-PHRASE) TO WS-PHRASE.
            MOVE 1 TO WS-RESULT.
            PERFORM
               WITH TEST AFTER
               VARYING WS-ITERATOR-1 FROM 1 BY 1
               UNTIL WS-ITERATOR-1 >= LENGTH OF WS-PHRASE
               OR NOT ISOGRAM-FOUND
-      *          
+      *
                    PERFORM
                       WITH TEST AFTER
                       VARYING WS-ITERATOR-2 FROM 1 BY 1
                       UNTIL WS-ITERATOR-2 >=(WS-ITERATOR-1 - 1)
                       OR NOT ISOGRAM-FOUND
-      *       
-                           DISPLAY WS-PHRASE-CHAR(WS-ITERATOR-1)
-                           DISPLAY WS-PHRASE-CHAR(WS-ITERATOR-2)
+      *
                            IF (WS-PHRASE-CHAR(WS-ITERATOR-1)
-                              = WS-PHRASE-CHAR(WS-ITERATOR-2))
+                              IS ALPHABETIC
+                              AND WS-PHRASE-CHAR(WS-ITERATOR-2)
+                              IS ALPHABETIC
+                              AND WS-PHRASE-CHAR(WS-ITERATOR-1)
+                                 = WS-PHRASE-CHAR(WS-ITERATOR-2))
                               MOVE 0 TO WS-RESULT
+                           END-IF
+      *
+                   END-PERFORM
+      *
+           END-PERFORM.
+           PERFORM
+              WITH TEST AFTER
+              VARYING ALPHABETIC-TABLE-INDEX FROM 1 BY 1
+              UNTIL ALPHABETIC-TABLE-INDEX >= 26
+      *
+                   MOVE ZERO TO WS-LETTER-OCCURRENCE-COUNT
+                   INSPECT WS-PHRASE TALLYING WS-LETTER-OCCURRENCE-COUNT
+                      FOR ALL ALPHABET-LETTER(ALPHABETIC-TABLE-INDEX)
+                   IF (WS-LETTER-OCCURRENCE-COUNT > 1)
+                      DISPLAY "Repeated letter: "
+                         ALPHABET-LETTER(ALPHABETIC-TABLE-INDEX)
+                         " count=" WS-LETTER-OCCURRENCE-COUNT
+                   END-IF
       *
-                   END-PERFORM 
+           END-PERFORM.
       *
-           END-PERFORM.
\ No newline at end of file
