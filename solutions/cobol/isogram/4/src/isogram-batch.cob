@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ISOGRAM-BATCH.
+      *
+      *    Runs a whole word-game transaction file through the isogram
+      *    check, instead of testing one hardcoded WS-PHRASE at a time.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "ISOTRX"
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT RESULTS-FILE ASSIGN TO "ISORES"
+              ORGANIZATION LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-RECORD.
+           05 TX-PHRASE                PIC X(60).
+      *
+       FD  RESULTS-FILE.
+       01  RESULTS-RECORD               PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 SWITCHES.
+          05 TRANSACTION-EOF-SWITCH     PIC X    VALUE "N".
+             88 TRANSACTION-EOF                  VALUE "Y".
+      *
+       01 WS-PHRASE                     PIC X(60).
+       01 WS-PHRASE-TABLE REDEFINES WS-PHRASE.
+          05 WS-PHRASE-CHAR             PIC X OCCURS 60 TIMES.
+      *
+       01 WS-RESULT                     PIC 9     VALUE 1.
+          88 ISOGRAM-FOUND                        VALUE 1.
+       01 WS-ITERATOR-1                 PIC 99.
+       01 WS-ITERATOR-2                 PIC 99.
+       01 WS-PHRASE-COUNT               PIC 9(5)  VALUE 0.
+      *
+       01 ALPHABET-TABLE-VALUES.
+          05 FILLER                 PIC X     VALUE "A".
+          05 FILLER                 PIC X     VALUE "B".
+          05 FILLER                 PIC X     VALUE "C".
+          05 FILLER                 PIC X     VALUE "D".
+          05 FILLER                 PIC X     VALUE "E".
+          05 FILLER                 PIC X     VALUE "F".
+          05 FILLER                 PIC X     VALUE "G".
+          05 FILLER                 PIC X     VALUE "H".
+          05 FILLER                 PIC X     VALUE "I".
+          05 FILLER                 PIC X     VALUE "J".
+          05 FILLER                 PIC X     VALUE "K".
+          05 FILLER                 PIC X     VALUE "L".
+          05 FILLER                 PIC X     VALUE "M".
+          05 FILLER                 PIC X     VALUE "N".
+          05 FILLER                 PIC X     VALUE "O".
+          05 FILLER                 PIC X     VALUE "P".
+          05 FILLER                 PIC X     VALUE "Q".
+          05 FILLER                 PIC X     VALUE "R".
+          05 FILLER                 PIC X     VALUE "S".
+          05 FILLER                 PIC X     VALUE "T".
+          05 FILLER                 PIC X     VALUE "U".
+          05 FILLER                 PIC X     VALUE "V".
+          05 FILLER                 PIC X     VALUE "W".
+          05 FILLER                 PIC X     VALUE "X".
+          05 FILLER                 PIC X     VALUE "Y".
+          05 FILLER                 PIC X     VALUE "Z".
+      *
+       01 ALPHABET-TABLE REDEFINES ALPHABET-TABLE-VALUES.
+          05 ALPHABET-LETTER        PIC X OCCURS 26 TIMES
+                INDEXED BY ALPHABETIC-TABLE-INDEX.
+       01 WS-LETTER-OCCURRENCE-COUNT PIC 99 VALUE 0.
+      *
+       PROCEDURE DIVISION.
+      *
+       ISOGRAM-BATCH.
+           OPEN INPUT TRANSACTION-FILE.
+           OPEN OUTPUT RESULTS-FILE.
+           PERFORM UNTIL TRANSACTION-EOF
+              READ TRANSACTION-FILE
+                 AT END
+                    MOVE "Y" TO TRANSACTION-EOF-SWITCH
+                 NOT AT END
+                    PERFORM PROCESS-ONE-PHRASE
+              END-READ
+           END-PERFORM.
+           CLOSE TRANSACTION-FILE.
+           CLOSE RESULTS-FILE.
+           DISPLAY "Phrases checked: " WS-PHRASE-COUNT.
+           STOP RUN.
+      *
+       PROCESS-ONE-PHRASE.
+           ADD 1 TO WS-PHRASE-COUNT.
+           MOVE TX-PHRASE TO WS-PHRASE.
+           MOVE FUNCTION UPPER-CASE(WS-PHRASE) TO WS-PHRASE.
+           MOVE 1 TO WS-RESULT.
+           PERFORM
+              WITH TEST AFTER
+              VARYING WS-ITERATOR-1 FROM 1 BY 1
+              UNTIL WS-ITERATOR-1 >= LENGTH OF WS-PHRASE
+              OR NOT ISOGRAM-FOUND
+                   PERFORM
+                      WITH TEST AFTER
+                      VARYING WS-ITERATOR-2 FROM 1 BY 1
+                      UNTIL WS-ITERATOR-2 >=(WS-ITERATOR-1 - 1)
+                      OR NOT ISOGRAM-FOUND
+                           IF (WS-PHRASE-CHAR(WS-ITERATOR-1)
+                              IS ALPHABETIC
+                              AND WS-PHRASE-CHAR(WS-ITERATOR-2)
+                              IS ALPHABETIC
+                              AND WS-PHRASE-CHAR(WS-ITERATOR-1)
+                                 = WS-PHRASE-CHAR(WS-ITERATOR-2))
+                              MOVE 0 TO WS-RESULT
+                           END-IF
+                   END-PERFORM
+           END-PERFORM.
+           PERFORM WRITE-RESULT-LINE.
+           PERFORM REPORT-LETTER
+              WITH TEST AFTER
+              VARYING ALPHABETIC-TABLE-INDEX FROM 1 BY 1
+              UNTIL ALPHABETIC-TABLE-INDEX >= 26.
+      *
+       WRITE-RESULT-LINE.
+           MOVE SPACES TO RESULTS-RECORD.
+           IF (ISOGRAM-FOUND)
+              STRING FUNCTION TRIM(WS-PHRASE) DELIMITED BY SIZE
+                     " IS-ISOGRAM=Y" DELIMITED BY SIZE
+                 INTO RESULTS-RECORD
+           ELSE
+              STRING FUNCTION TRIM(WS-PHRASE) DELIMITED BY SIZE
+                     " IS-ISOGRAM=N" DELIMITED BY SIZE
+                 INTO RESULTS-RECORD
+           END-IF.
+           WRITE RESULTS-RECORD.
+      *
+       REPORT-LETTER.
+           MOVE ZERO TO WS-LETTER-OCCURRENCE-COUNT.
+           INSPECT WS-PHRASE TALLYING WS-LETTER-OCCURRENCE-COUNT
+              FOR ALL ALPHABET-LETTER(ALPHABETIC-TABLE-INDEX).
+           IF (WS-LETTER-OCCURRENCE-COUNT > 1)
+              MOVE SPACES TO RESULTS-RECORD
+              STRING "  REPEATED-LETTER=" DELIMITED BY SIZE
+                     ALPHABET-LETTER(ALPHABETIC-TABLE-INDEX)
+                        DELIMITED BY SIZE
+                     " COUNT=" DELIMITED BY SIZE
+                     WS-LETTER-OCCURRENCE-COUNT DELIMITED BY SIZE
+                 INTO RESULTS-RECORD
+              WRITE RESULTS-RECORD
+           END-IF.
+      *
