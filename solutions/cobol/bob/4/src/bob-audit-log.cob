@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BOB-AUDIT-LOG.
+      *
+      *    Runs a whole conversation's remarks through BOB's response
+      *    logic and writes an audit log of every remark and the
+      *    response it got, instead of answering one remark at a time
+      *    with nothing kept afterward.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REMARKS-FILE ASSIGN TO "BOBREM"
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "BOBAUDIT"
+              ORGANIZATION LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REMARKS-FILE.
+       01  REMARKS-RECORD.
+           05 RM-HEYBOB               PIC X(240).
+      *
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD           PIC X(290).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 SWITCHES.
+          05 REMARKS-EOF-SWITCH       PIC X    VALUE "N".
+             88 REMARKS-EOF                    VALUE "Y".
+          05 QUESTION-SWITCH          PIC X    VALUE "N".
+             88 IS-QUESTION                    VALUE "Y".
+          05 UPPER-CASE-SWITCH        PIC X    VALUE "N".
+             88 IS-UPPER-CASE                  VALUE "Y".
+      *
+       01 WS-HEYBOB          PIC X(240).
+       01 WS-HEYBOB-UPPER    PIC X(240).
+       01 WS-HEYBOB-TRIMMED  PIC X(240).
+       01 WS-HEYBOB-LENGTH   PIC 999   VALUE 0.
+       01 WS-CHAR-INDEX      PIC 999   VALUE 0.
+       01 WS-ALPHANUMERIC-COUNT PIC 999 VALUE 0.
+       01 WS-RESULT          PIC X(40).
+       01 WS-REMARK-COUNT    PIC 9(5)  VALUE 0.
+      *
+       PROCEDURE DIVISION.
+      *
+       BOB-AUDIT-LOG.
+           OPEN INPUT REMARKS-FILE.
+           OPEN OUTPUT AUDIT-LOG-FILE.
+           PERFORM UNTIL REMARKS-EOF
+              READ REMARKS-FILE
+                 AT END
+                    MOVE "Y" TO REMARKS-EOF-SWITCH
+                 NOT AT END
+                    PERFORM PROCESS-ONE-REMARK
+              END-READ
+           END-PERFORM.
+           CLOSE REMARKS-FILE.
+           CLOSE AUDIT-LOG-FILE.
+           DISPLAY "Remarks logged: " WS-REMARK-COUNT.
+           STOP RUN.
+      *
+       PROCESS-ONE-REMARK.
+           ADD 1 TO WS-REMARK-COUNT.
+           MOVE RM-HEYBOB TO WS-HEYBOB.
+           PERFORM INITIALIZE-VALUES.
+           PERFORM CHECK-CONDITIONS.
+           PERFORM PROCESS-RESULT.
+           PERFORM WRITE-AUDIT-LINE.
+      *
+       INITIALIZE-VALUES.
+           MOVE "N" TO QUESTION-SWITCH.
+           MOVE "N" TO UPPER-CASE-SWITCH.
+           MOVE SPACES TO WS-RESULT.
+           MOVE FUNCTION UPPER-CASE(WS-HEYBOB) TO WS-HEYBOB-UPPER.
+           MOVE FUNCTION TRIM(WS-HEYBOB) TO WS-HEYBOB-TRIMMED.
+           MOVE FUNCTION LENGTH(
+              FUNCTION TRIM(WS-HEYBOB)) TO WS-HEYBOB-LENGTH.
+           PERFORM COUNT-ALPHANUMERIC-CHARACTERS.
+      *
+       COUNT-ALPHANUMERIC-CHARACTERS.
+           MOVE 0 TO WS-ALPHANUMERIC-COUNT.
+           PERFORM VARYING WS-CHAR-INDEX FROM 1 BY 1
+              UNTIL WS-CHAR-INDEX > WS-HEYBOB-LENGTH
+                 IF (WS-HEYBOB-TRIMMED(WS-CHAR-INDEX:1) IS ALPHABETIC
+                    OR WS-HEYBOB-TRIMMED(WS-CHAR-INDEX:1) IS NUMERIC)
+                    ADD 1 TO WS-ALPHANUMERIC-COUNT
+                 END-IF
+           END-PERFORM.
+      *
+       CHECK-CONDITIONS.
+           IF (WS-HEYBOB(WS-HEYBOB-LENGTH:1) = "?")
+              MOVE "Y" TO QUESTION-SWITCH
+           END-IF.
+           IF (WS-HEYBOB IS EQUAL TO WS-HEYBOB-UPPER)
+              MOVE "Y" TO UPPER-CASE-SWITCH
+           END-IF.
+      *
+       PROCESS-RESULT.
+           EVALUATE TRUE
+           WHEN(IS-QUESTION AND IS-UPPER-CASE)
+                MOVE "Calm down, I know what I'm doing!" TO WS-RESULT
+           WHEN(IS-QUESTION AND NOT IS-UPPER-CASE)
+                MOVE "Sure." TO WS-RESULT
+           WHEN(NOT IS-QUESTION AND IS-UPPER-CASE)
+                MOVE "Whoa, chill out!" TO WS-RESULT
+           WHEN(NOT IS-QUESTION AND NOT IS-UPPER-CASE)
+                MOVE "Whatever." TO WS-RESULT
+           END-EVALUATE.
+           IF (WS-ALPHANUMERIC-COUNT = 0)
+              MOVE "Fine. Be that way!" TO WS-RESULT
+           END-IF.
+      *
+       WRITE-AUDIT-LINE.
+           MOVE SPACES TO AUDIT-LOG-RECORD.
+           STRING "REMARK=" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-HEYBOB) DELIMITED BY SIZE
+                  " RESPONSE=" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-RESULT) DELIMITED BY SIZE
+              INTO AUDIT-LOG-RECORD.
+           WRITE AUDIT-LOG-RECORD.
+      *
