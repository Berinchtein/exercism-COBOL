@@ -9,9 +9,12 @@
        01 UPPER-CASE-SWITCH  PIC X     VALUE "N".
           88 IS-UPPER-CASE             VALUE "Y".
       *
-       01 WS-HEYBOB          PIC X(60).
-       01 WS-HEYBOB-UPPER    PIC X(60).
-       01 WS-HEYBOB-LENGTH   PIC 99    VALUE 0.
+       01 WS-HEYBOB          PIC X(240).
+       01 WS-HEYBOB-UPPER    PIC X(240).
+       01 WS-HEYBOB-TRIMMED  PIC X(240).
+       01 WS-HEYBOB-LENGTH   PIC 999   VALUE 0.
+       01 WS-CHAR-INDEX      PIC 999   VALUE 0.
+       01 WS-ALPHANUMERIC-COUNT PIC 999 VALUE 0.
        01 WS-RESULT          PIC X(40).
       *
        PROCEDURE DIVISION.
@@ -27,8 +30,20 @@
            MOVE "N" TO UPPER-CASE-SWITCH.
            MOVE SPACES TO WS-RESULT.
            MOVE FUNCTION UPPER-CASE(WS-HEYBOB) TO WS-HEYBOB-UPPER.
+           MOVE FUNCTION TRIM(WS-HEYBOB) TO WS-HEYBOB-TRIMMED.
            MOVE FUNCTION LENGTH(
               FUNCTION TRIM(WS-HEYBOB)) TO WS-HEYBOB-LENGTH.
+           PERFORM COUNT-ALPHANUMERIC-CHARACTERS.
+      *
+       COUNT-ALPHANUMERIC-CHARACTERS.
+           MOVE 0 TO WS-ALPHANUMERIC-COUNT.
+           PERFORM VARYING WS-CHAR-INDEX FROM 1 BY 1
+              UNTIL WS-CHAR-INDEX > WS-HEYBOB-LENGTH
+                 IF (WS-HEYBOB-TRIMMED(WS-CHAR-INDEX:1) IS ALPHABETIC
+                    OR WS-HEYBOB-TRIMMED(WS-CHAR-INDEX:1) IS NUMERIC)
+                    ADD 1 TO WS-ALPHANUMERIC-COUNT
+                 END-IF
+           END-PERFORM.
       *
        CHECK-CONDITIONS.
            IF (WS-HEYBOB(WS-HEYBOB-LENGTH:1) = "?")
@@ -49,7 +64,7 @@
            WHEN(NOT IS-QUESTION AND NOT IS-UPPER-CASE)
                 MOVE "Whatever." TO WS-RESULT
            END-EVALUATE.
-           IF (WS-HEYBOB IS EQUAL TO SPACES)
+           IF (WS-ALPHANUMERIC-COUNT = 0)
               MOVE "Fine. Be that way!" TO WS-RESULT
            END-IF.
       *
\ No newline at end of file
