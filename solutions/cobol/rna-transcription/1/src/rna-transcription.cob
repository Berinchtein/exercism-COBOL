@@ -9,10 +9,12 @@
        PROCEDURE DIVISION.
       *
        RNA-TRANSCRIPTION.
+           MOVE WS-DNA TO WS-COMPLEMENT.
            INSPECT WS-COMPLEMENT REPLACING
               ALL 'G' BY 'C'
               ALL 'C' BY 'G'
               ALL 'T' BY 'A'
               ALL 'A' BY 'U'.
-      *       
+           DISPLAY WS-COMPLEMENT.
+      *
       
\ No newline at end of file
