@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RNA-TRANSCRIPTION-BATCH.
+      *
+      *    Runs a whole genetics lab intake queue of DNA strands
+      *    through the transcription check, instead of transcribing
+      *    one hardcoded WS-DNA strand at a time.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STRAND-FILE ASSIGN TO "RNASTRND"
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT COMPLEMENT-FILE ASSIGN TO "RNACOMPL"
+              ORGANIZATION LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STRAND-FILE.
+       01  STRAND-RECORD.
+           05 SF-DNA                   PIC X(64).
+      *
+       FD  COMPLEMENT-FILE.
+       01  COMPLEMENT-RECORD           PIC X(130).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 SWITCHES.
+          05 STRAND-EOF-SWITCH        PIC X    VALUE "N".
+             88 STRAND-EOF                     VALUE "Y".
+      *
+       01 WS-COMPLEMENT        PIC X(64).
+       01 WS-DNA               PIC X(64).
+       01 WS-STRAND-COUNT      PIC 9(5) VALUE 0.
+      *
+       PROCEDURE DIVISION.
+      *
+       RNA-TRANSCRIPTION-BATCH.
+           OPEN INPUT STRAND-FILE.
+           OPEN OUTPUT COMPLEMENT-FILE.
+           PERFORM UNTIL STRAND-EOF
+              READ STRAND-FILE
+                 AT END
+                    MOVE "Y" TO STRAND-EOF-SWITCH
+                 NOT AT END
+                    PERFORM PROCESS-ONE-STRAND
+              END-READ
+           END-PERFORM.
+           CLOSE STRAND-FILE.
+           CLOSE COMPLEMENT-FILE.
+           DISPLAY "Strands transcribed: " WS-STRAND-COUNT.
+           STOP RUN.
+      *
+       PROCESS-ONE-STRAND.
+           ADD 1 TO WS-STRAND-COUNT.
+           MOVE SF-DNA TO WS-DNA.
+           MOVE WS-DNA TO WS-COMPLEMENT.
+           INSPECT WS-COMPLEMENT REPLACING
+              ALL 'G' BY 'C'
+              ALL 'C' BY 'G'
+              ALL 'T' BY 'A'
+              ALL 'A' BY 'U'.
+           MOVE SPACES TO COMPLEMENT-RECORD.
+           STRING FUNCTION TRIM(WS-DNA) DELIMITED BY SIZE
+                  " -> " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-COMPLEMENT) DELIMITED BY SIZE
+              INTO COMPLEMENT-RECORD.
+           WRITE COMPLEMENT-RECORD.
+      *
