@@ -1,46 +1,93 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RAINDROPS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL DRAW-FILE ASSIGN TO "RAINDRW"
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT OPTIONAL RULES-FILE ASSIGN TO "RAINRULES"
+              ORGANIZATION LINE SEQUENTIAL.
+      *
        DATA DIVISION.
+       FILE SECTION.
+       FD  DRAW-FILE.
+       01  DRAW-RECORD.
+           05 DR-NUMBER          PIC 9(4).
+      *
+       FD  RULES-FILE.
+       01  RULES-RECORD.
+           05 RR-DIVISOR         PIC 9(2).
+           05 RR-WORD            PIC X(10).
+      *
        WORKING-STORAGE SECTION.
+      *
+       01 SWITCHES.
+          05 RULES-EOF-SWITCH   PIC X    VALUE "N".
+             88 RULES-EOF                VALUE "Y".
       *
        01 WS-NUMBER         PIC 9(4).
-       01 WS-RESULT         PIC X(20) VALUE SPACES.
+       01 WS-RESULT         PIC X(60) VALUE SPACES.
        01 WS-POINTER-FIELD  PIC 9(2)  VALUE 1.
+       01 WS-MATCH-FOUND-SWITCH PIC X VALUE "N".
+          88 WS-RULE-MATCHED        VALUE "Y".
+      *
+      *    The divisor/word pairs are loaded from RULES-FILE at
+      *    startup so the 3/5/7 set is configurable rather than
+      *    hardcoded. WS-RULE-COUNT records how many were supplied.
+       01 WS-RULE-COUNT     PIC 99    VALUE 0.
+       01 WS-RULE-TABLE.
+          05 WS-RULE               OCCURS 20 TIMES
+                                    INDEXED BY WS-RULE-INDEX.
+             10 WS-RULE-DIVISOR    PIC 9(2).
+             10 WS-RULE-WORD       PIC X(10).
       *
        PROCEDURE DIVISION.
       *
        RAINDROPS.
-           MOVE 5 TO WS-NUMBER.
            PERFORM INITIALIZE-VALUES.
-           IF (FUNCTION MOD(WS-NUMBER, 3) = 0)
-              DISPLAY 3
-              STRING "Pling" DELIMITED BY SIZE
-                     WS-RESULT DELIMITED BY SIZE
-                 INTO WS-RESULT
-                 WITH POINTER WS-POINTER-FIELD
-           END-IF.
-           IF (FUNCTION MOD(WS-NUMBER, 5) = 0)
-              STRING "Plang" DELIMITED BY SIZE
-                     WS-RESULT DELIMITED BY SIZE
-                 INTO WS-RESULT
-                 WITH POINTER WS-POINTER-FIELD
-           END-IF.
-           IF (FUNCTION MOD(WS-NUMBER, 7) = 0)
-              STRING "Plong" DELIMITED BY SIZE
-                     WS-RESULT DELIMITED BY SIZE
-                 INTO WS-RESULT
-                 WITH POINTER WS-POINTER-FIELD
-           END-IF.
-           IF (FUNCTION MOD(WS-NUMBER, 3) NOT = 0
-              AND FUNCTION MOD(WS-NUMBER, 5) NOT = 0
-              AND FUNCTION MOD(WS-NUMBER, 7) NOT = 0)
+           OPEN INPUT RULES-FILE.
+           PERFORM UNTIL RULES-EOF
+              READ RULES-FILE
+                 AT END
+                    MOVE "Y" TO RULES-EOF-SWITCH
+                 NOT AT END
+                    ADD 1 TO WS-RULE-COUNT
+                    MOVE RR-DIVISOR TO WS-RULE-DIVISOR(WS-RULE-COUNT)
+                    MOVE RR-WORD TO WS-RULE-WORD(WS-RULE-COUNT)
+              END-READ
+           END-PERFORM.
+           CLOSE RULES-FILE.
+           OPEN INPUT DRAW-FILE.
+           READ DRAW-FILE
+              AT END
+                 MOVE 5 TO WS-NUMBER
+              NOT AT END
+                 MOVE DR-NUMBER TO WS-NUMBER
+           END-READ.
+           CLOSE DRAW-FILE.
+           PERFORM
+              WITH TEST BEFORE
+              VARYING WS-RULE-INDEX FROM 1 BY 1
+              UNTIL WS-RULE-INDEX > WS-RULE-COUNT
+                   IF (FUNCTION MOD(WS-NUMBER,
+                      WS-RULE-DIVISOR(WS-RULE-INDEX)) = 0)
+                      MOVE "Y" TO WS-MATCH-FOUND-SWITCH
+                      STRING FUNCTION TRIM(
+                                WS-RULE-WORD(WS-RULE-INDEX))
+                                DELIMITED BY SIZE
+                             WS-RESULT DELIMITED BY SIZE
+                         INTO WS-RESULT
+                         WITH POINTER WS-POINTER-FIELD
+                   END-IF
+           END-PERFORM.
+           IF (NOT WS-RULE-MATCHED)
               MOVE WS-NUMBER TO WS-RESULT
            END-IF.
            DISPLAY WS-RESULT.
-           EXIT.
       *
        INITIALIZE-VALUES.
            MOVE SPACES TO WS-RESULT.
            MOVE 1 TO WS-POINTER-FIELD.
+           MOVE "N" TO WS-MATCH-FOUND-SWITCH.
+           MOVE ZERO TO WS-RULE-COUNT.
       *
-      
\ No newline at end of file
