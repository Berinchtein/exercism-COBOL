@@ -9,9 +9,11 @@
        01 WS-NUMBER                 PIC 9(8).
        01 WS-ITERATOR               PIC 9(8) VALUE 0.
        01 WS-DIFFERENCE             PIC 9(8) VALUE 0.
+       01 WS-OVERFLOW-SWITCH        PIC X    VALUE "N".
+          88 WS-RESULT-OVERFLOWED            VALUE "Y".
       *
        PROCEDURE DIVISION.
-      *    
+      *
        SQUARE-OF-SUM.
            MOVE 0 TO WS-SQUARE-OF-SUM.
            PERFORM
@@ -19,8 +21,14 @@
               VARYING WS-ITERATOR FROM 1 BY 1
               UNTIL WS-ITERATOR > WS-NUMBER
                    ADD WS-ITERATOR TO WS-SQUARE-OF-SUM
+                      ON SIZE ERROR
+                         MOVE "Y" TO WS-OVERFLOW-SWITCH
+                   END-ADD
            END-PERFORM.
-           COMPUTE WS-SQUARE-OF-SUM = WS-SQUARE-OF-SUM ** 2.
+           COMPUTE WS-SQUARE-OF-SUM = WS-SQUARE-OF-SUM ** 2
+              ON SIZE ERROR
+                 MOVE "Y" TO WS-OVERFLOW-SWITCH
+           END-COMPUTE.
       *
        SUM-OF-SQUARES.
            MOVE 0 TO WS-SUM-OF-SQUARES.
@@ -30,9 +38,17 @@
               UNTIL WS-ITERATOR > WS-NUMBER
                    COMPUTE WS-SUM-OF-SQUARES = WS-SUM-OF-SQUARES +
                       WS-ITERATOR ** 2
+                      ON SIZE ERROR
+                         MOVE "Y" TO WS-OVERFLOW-SWITCH
+                   END-COMPUTE
            END-PERFORM.
       *
        DIFFERENCE-OF-SQUARES.
            MOVE 0 TO WS-DIFFERENCE.
-           COMPUTE WS-DIFFERENCE = WS-SQUARE-OF-SUM - WS-SUM-OF-SQUARES.
+           IF (WS-RESULT-OVERFLOWED)
+              DISPLAY "OVERFLOW: result exceeds PIC 9(8) capacity"
+           ELSE
+              COMPUTE WS-DIFFERENCE =
+                 WS-SQUARE-OF-SUM - WS-SUM-OF-SQUARES
+           END-IF.
       *
\ No newline at end of file
