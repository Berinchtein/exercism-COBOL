@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIFFERENCE-OF-SQUARES-RANGE.
+      *
+      *    Runs the difference-of-squares check across a whole range
+      *    of WS-NUMBER seeds and writes a report line for each,
+      *    instead of checking one seed at a time.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL SEED-RANGE-FILE ASSIGN TO "DOSQRNG"
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT RANGE-REPORT-FILE ASSIGN TO "DOSQRPT"
+              ORGANIZATION LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEED-RANGE-FILE.
+       01  SEED-RANGE-RECORD.
+           05 SR-START-NUMBER          PIC 9(8).
+           05 SR-END-NUMBER            PIC 9(8).
+      *
+       FD  RANGE-REPORT-FILE.
+       01  RANGE-REPORT-RECORD          PIC X(40).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-START-NUMBER              PIC 9(8) VALUE 0.
+       01 WS-END-NUMBER                PIC 9(8) VALUE 0.
+       01 WS-NUMBER                    PIC 9(8).
+       01 WS-ITERATOR                  PIC 9(8) VALUE 0.
+       01 WS-SUM-OF-SQUARES            PIC 9(8) VALUE 0.
+       01 WS-SQUARE-OF-SUM             PIC 9(8) VALUE 0.
+       01 WS-DIFFERENCE                PIC 9(8) VALUE 0.
+       01 WS-OVERFLOW-SWITCH           PIC X    VALUE "N".
+          88 WS-RESULT-OVERFLOWED               VALUE "Y".
+      *
+       PROCEDURE DIVISION.
+      *
+       DIFFERENCE-OF-SQUARES-RANGE.
+           OPEN INPUT SEED-RANGE-FILE.
+           READ SEED-RANGE-FILE
+              AT END
+                 MOVE 0 TO WS-START-NUMBER
+                 MOVE 0 TO WS-END-NUMBER
+              NOT AT END
+                 MOVE SR-START-NUMBER TO WS-START-NUMBER
+                 MOVE SR-END-NUMBER TO WS-END-NUMBER
+           END-READ.
+           CLOSE SEED-RANGE-FILE.
+      *
+           OPEN OUTPUT RANGE-REPORT-FILE.
+           PERFORM VARYING WS-NUMBER FROM WS-START-NUMBER BY 1
+              UNTIL WS-NUMBER > WS-END-NUMBER
+                 MOVE "N" TO WS-OVERFLOW-SWITCH
+                 PERFORM SQUARE-OF-SUM
+                 PERFORM SUM-OF-SQUARES
+                 PERFORM DIFFERENCE-OF-SQUARES
+                 PERFORM WRITE-RANGE-LINE
+           END-PERFORM.
+           CLOSE RANGE-REPORT-FILE.
+           STOP RUN.
+      *
+       SQUARE-OF-SUM.
+           MOVE 0 TO WS-SQUARE-OF-SUM.
+           PERFORM
+              WITH TEST BEFORE
+              VARYING WS-ITERATOR FROM 1 BY 1
+              UNTIL WS-ITERATOR > WS-NUMBER
+                   ADD WS-ITERATOR TO WS-SQUARE-OF-SUM
+                      ON SIZE ERROR
+                         MOVE "Y" TO WS-OVERFLOW-SWITCH
+                   END-ADD
+           END-PERFORM.
+           COMPUTE WS-SQUARE-OF-SUM = WS-SQUARE-OF-SUM ** 2
+              ON SIZE ERROR
+                 MOVE "Y" TO WS-OVERFLOW-SWITCH
+           END-COMPUTE.
+      *
+       SUM-OF-SQUARES.
+           MOVE 0 TO WS-SUM-OF-SQUARES.
+           PERFORM
+              WITH TEST BEFORE
+              VARYING WS-ITERATOR FROM 1 BY 1
+              UNTIL WS-ITERATOR > WS-NUMBER
+                   COMPUTE WS-SUM-OF-SQUARES = WS-SUM-OF-SQUARES +
+                      WS-ITERATOR ** 2
+                      ON SIZE ERROR
+                         MOVE "Y" TO WS-OVERFLOW-SWITCH
+                   END-COMPUTE
+           END-PERFORM.
+      *
+       DIFFERENCE-OF-SQUARES.
+           MOVE 0 TO WS-DIFFERENCE.
+           IF (NOT WS-RESULT-OVERFLOWED)
+              COMPUTE WS-DIFFERENCE =
+                 WS-SQUARE-OF-SUM - WS-SUM-OF-SQUARES
+           END-IF.
+      *
+       WRITE-RANGE-LINE.
+           MOVE SPACES TO RANGE-REPORT-RECORD.
+           IF (WS-RESULT-OVERFLOWED)
+              STRING "N=" DELIMITED BY SIZE
+                     WS-NUMBER DELIMITED BY SIZE
+                     " OVERFLOW" DELIMITED BY SIZE
+                 INTO RANGE-REPORT-RECORD
+           ELSE
+              STRING "N=" DELIMITED BY SIZE
+                     WS-NUMBER DELIMITED BY SIZE
+                     " DIFFERENCE=" DELIMITED BY SIZE
+                     WS-DIFFERENCE DELIMITED BY SIZE
+                 INTO RANGE-REPORT-RECORD
+           END-IF.
+           WRITE RANGE-REPORT-RECORD.
+      *
