@@ -0,0 +1,200 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PANGRAM-BATCH.
+      *
+      *    Grades a whole contest round's entries against the pangram
+      *    check in one run, instead of testing one WS-SENTENCE at a
+      *    time.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTRY-FILE ASSIGN TO "PANGENT"
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT GRADE-REPORT-FILE ASSIGN TO "PANGRPT"
+              ORGANIZATION LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTRY-FILE.
+       01  ENTRY-RECORD.
+           05 EF-LANGUAGE-CODE          PIC X(2).
+           05 EF-SENTENCE               PIC X(60).
+      *
+       FD  GRADE-REPORT-FILE.
+       01  GRADE-REPORT-RECORD          PIC X(90).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 SWITCHES.
+          05 ENTRY-EOF-SWITCH          PIC X    VALUE "N".
+             88 ENTRY-EOF                       VALUE "Y".
+      *
+       01 WS-SENTENCE               PIC X(60).
+       01 WS-RESULT                 PIC 9.
+       01 WS-LETTER-COUNT           PIC 99    VALUE 0.
+       01 WS-SPECIFIC-LETTER-COUNT  PIC 99    VALUE 0.
+       01 WS-MISSING-LETTERS        PIC X(78) VALUE SPACES.
+       01 WS-MISSING-LETTERS-POINTER PIC 99   VALUE 1.
+       01 WS-ENTRY-COUNT            PIC 9(5)  VALUE 0.
+       01 WS-PANGRAM-COUNT          PIC 9(5)  VALUE 0.
+      *
+       01 WS-LANGUAGE-CODE          PIC X(2)  VALUE "EN".
+          88 WS-LANGUAGE-IS-ENGLISH           VALUE "EN".
+          88 WS-LANGUAGE-IS-GERMAN            VALUE "DE".
+       01 WS-ALPHABET-SIZE          PIC 99    VALUE 26.
+      *
+       01 ENGLISH-ALPHABET-TABLE-VALUES.
+          05 FILLER                 PIC X     VALUE "A".
+          05 FILLER                 PIC X     VALUE "B".
+          05 FILLER                 PIC X     VALUE "C".
+          05 FILLER                 PIC X     VALUE "D".
+          05 FILLER                 PIC X     VALUE "E".
+          05 FILLER                 PIC X     VALUE "F".
+          05 FILLER                 PIC X     VALUE "G".
+          05 FILLER                 PIC X     VALUE "H".
+          05 FILLER                 PIC X     VALUE "I".
+          05 FILLER                 PIC X     VALUE "J".
+          05 FILLER                 PIC X     VALUE "K".
+          05 FILLER                 PIC X     VALUE "L".
+          05 FILLER                 PIC X     VALUE "M".
+          05 FILLER                 PIC X     VALUE "N".
+          05 FILLER                 PIC X     VALUE "O".
+          05 FILLER                 PIC X     VALUE "P".
+          05 FILLER                 PIC X     VALUE "Q".
+          05 FILLER                 PIC X     VALUE "R".
+          05 FILLER                 PIC X     VALUE "S".
+          05 FILLER                 PIC X     VALUE "T".
+          05 FILLER                 PIC X     VALUE "U".
+          05 FILLER                 PIC X     VALUE "V".
+          05 FILLER                 PIC X     VALUE "W".
+          05 FILLER                 PIC X     VALUE "X".
+          05 FILLER                 PIC X     VALUE "Y".
+          05 FILLER                 PIC X     VALUE "Z".
+      *
+       01 ENGLISH-ALPHABET-TABLE REDEFINES ENGLISH-ALPHABET-TABLE-VALUES.
+          05 ALPHABET-LETTER        PIC X OCCURS 26 TIMES
+                INDEXED BY ALPHABETIC-TABLE-INDEX.
+      *
+       01 GERMAN-ALPHABET-TABLE-VALUES.
+          05 FILLER                 PIC X     VALUE "A".
+          05 FILLER                 PIC X     VALUE "B".
+          05 FILLER                 PIC X     VALUE "C".
+          05 FILLER                 PIC X     VALUE "D".
+          05 FILLER                 PIC X     VALUE "E".
+          05 FILLER                 PIC X     VALUE "F".
+          05 FILLER                 PIC X     VALUE "G".
+          05 FILLER                 PIC X     VALUE "H".
+          05 FILLER                 PIC X     VALUE "I".
+          05 FILLER                 PIC X     VALUE "J".
+          05 FILLER                 PIC X     VALUE "K".
+          05 FILLER                 PIC X     VALUE "L".
+          05 FILLER                 PIC X     VALUE "M".
+          05 FILLER                 PIC X     VALUE "N".
+          05 FILLER                 PIC X     VALUE "O".
+          05 FILLER                 PIC X     VALUE "P".
+          05 FILLER                 PIC X     VALUE "Q".
+          05 FILLER                 PIC X     VALUE "R".
+          05 FILLER                 PIC X     VALUE "S".
+          05 FILLER                 PIC X     VALUE "T".
+          05 FILLER                 PIC X     VALUE "U".
+          05 FILLER                 PIC X     VALUE "V".
+          05 FILLER                 PIC X     VALUE "W".
+          05 FILLER                 PIC X     VALUE "X".
+          05 FILLER                 PIC X     VALUE "Y".
+          05 FILLER                 PIC X     VALUE "Z".
+          05 FILLER                 PIC X     VALUE X"C4".
+          05 FILLER                 PIC X     VALUE X"D6".
+          05 FILLER                 PIC X     VALUE X"DC".
+          05 FILLER                 PIC X     VALUE X"DF".
+      *
+       01 GERMAN-ALPHABET-TABLE REDEFINES GERMAN-ALPHABET-TABLE-VALUES.
+          05 GERMAN-ALPHABET-LETTER PIC X OCCURS 30 TIMES
+                INDEXED BY GERMAN-TABLE-INDEX.
+      *
+       PROCEDURE DIVISION.
+      *
+       PANGRAM-BATCH.
+           OPEN INPUT ENTRY-FILE.
+           OPEN OUTPUT GRADE-REPORT-FILE.
+           PERFORM UNTIL ENTRY-EOF
+              READ ENTRY-FILE
+                 AT END
+                    MOVE "Y" TO ENTRY-EOF-SWITCH
+                 NOT AT END
+                    PERFORM GRADE-ONE-ENTRY
+              END-READ
+           END-PERFORM.
+           CLOSE ENTRY-FILE.
+           CLOSE GRADE-REPORT-FILE.
+           DISPLAY "Entries graded: " WS-ENTRY-COUNT.
+           DISPLAY "Pangrams found: " WS-PANGRAM-COUNT.
+           STOP RUN.
+      *
+       GRADE-ONE-ENTRY.
+           ADD 1 TO WS-ENTRY-COUNT.
+           MOVE EF-LANGUAGE-CODE TO WS-LANGUAGE-CODE.
+           MOVE FUNCTION UPPER-CASE(EF-SENTENCE) TO WS-SENTENCE.
+           MOVE SPACES TO WS-MISSING-LETTERS.
+           MOVE 1 TO WS-MISSING-LETTERS-POINTER.
+           MOVE ZERO TO WS-LETTER-COUNT.
+           IF (WS-LANGUAGE-IS-GERMAN)
+              MOVE 30 TO WS-ALPHABET-SIZE
+              PERFORM CHECK-GERMAN-LETTER
+                 WITH TEST AFTER
+                 VARYING GERMAN-TABLE-INDEX FROM 1 BY 1
+                 UNTIL GERMAN-TABLE-INDEX >= WS-ALPHABET-SIZE
+           ELSE
+              MOVE 26 TO WS-ALPHABET-SIZE
+              PERFORM CHECK-LETTER
+                 WITH TEST AFTER
+                 VARYING ALPHABETIC-TABLE-INDEX FROM 1 BY 1
+                 UNTIL ALPHABETIC-TABLE-INDEX >= WS-ALPHABET-SIZE
+           END-IF.
+           IF (WS-LETTER-COUNT >= WS-ALPHABET-SIZE)
+              MOVE 1 TO WS-RESULT
+              ADD 1 TO WS-PANGRAM-COUNT
+           ELSE
+              MOVE 0 TO WS-RESULT
+           END-IF.
+           PERFORM WRITE-GRADE-LINE.
+      *
+       CHECK-LETTER.
+           MOVE ZERO TO WS-SPECIFIC-LETTER-COUNT.
+           INSPECT WS-SENTENCE TALLYING WS-SPECIFIC-LETTER-COUNT
+              FOR ALL ALPHABET-LETTER(ALPHABETIC-TABLE-INDEX).
+           IF (WS-SPECIFIC-LETTER-COUNT > 0)
+              ADD 1 TO WS-LETTER-COUNT
+           ELSE
+              STRING ALPHABET-LETTER(ALPHABETIC-TABLE-INDEX)
+                        DELIMITED BY SIZE
+                 INTO WS-MISSING-LETTERS
+                 WITH POINTER WS-MISSING-LETTERS-POINTER
+           END-IF.
+      *
+       CHECK-GERMAN-LETTER.
+           MOVE ZERO TO WS-SPECIFIC-LETTER-COUNT.
+           INSPECT WS-SENTENCE TALLYING WS-SPECIFIC-LETTER-COUNT
+              FOR ALL GERMAN-ALPHABET-LETTER(GERMAN-TABLE-INDEX).
+           IF (WS-SPECIFIC-LETTER-COUNT > 0)
+              ADD 1 TO WS-LETTER-COUNT
+           ELSE
+              STRING GERMAN-ALPHABET-LETTER(GERMAN-TABLE-INDEX)
+                        DELIMITED BY SIZE
+                 INTO WS-MISSING-LETTERS
+                 WITH POINTER WS-MISSING-LETTERS-POINTER
+           END-IF.
+      *
+       WRITE-GRADE-LINE.
+           MOVE SPACES TO GRADE-REPORT-RECORD.
+           IF (WS-RESULT = 1)
+              STRING FUNCTION TRIM(WS-SENTENCE) DELIMITED BY SIZE
+                     " IS-PANGRAM=Y" DELIMITED BY SIZE
+                 INTO GRADE-REPORT-RECORD
+           ELSE
+              STRING FUNCTION TRIM(WS-SENTENCE) DELIMITED BY SIZE
+                     " IS-PANGRAM=N MISSING=" DELIMITED BY SIZE
+                     WS-MISSING-LETTERS DELIMITED BY SIZE
+                 INTO GRADE-REPORT-RECORD
+           END-IF.
+           WRITE GRADE-REPORT-RECORD.
+      *
