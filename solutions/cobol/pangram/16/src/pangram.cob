@@ -8,59 +8,137 @@
        01 WS-RESULT                 PIC 9.
        01 WS-LETTER-COUNT           PIC 99    VALUE 0.
        01 WS-SPECIFIC-LETTER-COUNT  PIC 99    VALUE 0.
+       01 WS-MISSING-LETTERS        PIC X(78) VALUE SPACES.
+       01 WS-MISSING-LETTERS-POINTER PIC 99   VALUE 1.
       *
-       01 ALPHABET-TABLE-VALUES.
-          05 FILLER                 PIC X     VALUE "A". 
-          05 FILLER                 PIC X     VALUE "B". 
-          05 FILLER                 PIC X     VALUE "C". 
-          05 FILLER                 PIC X     VALUE "D". 
-          05 FILLER                 PIC X     VALUE "E". 
-          05 FILLER                 PIC X     VALUE "F". 
-          05 FILLER                 PIC X     VALUE "G". 
-          05 FILLER                 PIC X     VALUE "H". 
-          05 FILLER                 PIC X     VALUE "I". 
-          05 FILLER                 PIC X     VALUE "J". 
-          05 FILLER                 PIC X     VALUE "K". 
-          05 FILLER                 PIC X     VALUE "L". 
-          05 FILLER                 PIC X     VALUE "M". 
-          05 FILLER                 PIC X     VALUE "N". 
-          05 FILLER                 PIC X     VALUE "O". 
-          05 FILLER                 PIC X     VALUE "P". 
-          05 FILLER                 PIC X     VALUE "Q". 
-          05 FILLER                 PIC X     VALUE "R". 
-          05 FILLER                 PIC X     VALUE "S". 
-          05 FILLER                 PIC X     VALUE "T". 
-          05 FILLER                 PIC X     VALUE "U". 
-          05 FILLER                 PIC X     VALUE "V". 
-          05 FILLER                 PIC X     VALUE "W". 
-          05 FILLER                 PIC X     VALUE "X". 
-          05 FILLER                 PIC X     VALUE "Y". 
-          05 FILLER                 PIC X     VALUE "Z". 
-      *   
-       01 ALPHABET-TABLE REDEFINES ALPHABET-TABLE-VALUES.
+       01 WS-LANGUAGE-CODE          PIC X(2)  VALUE "EN".
+          88 WS-LANGUAGE-IS-ENGLISH           VALUE "EN".
+          88 WS-LANGUAGE-IS-GERMAN            VALUE "DE".
+       01 WS-ALPHABET-SIZE          PIC 99    VALUE 26.
+      *
+       01 ENGLISH-ALPHABET-TABLE-VALUES.
+          05 FILLER                 PIC X     VALUE "A".
+          05 FILLER                 PIC X     VALUE "B".
+          05 FILLER                 PIC X     VALUE "C".
+          05 FILLER                 PIC X     VALUE "D".
+          05 FILLER                 PIC X     VALUE "E".
+          05 FILLER                 PIC X     VALUE "F".
+          05 FILLER                 PIC X     VALUE "G".
+          05 FILLER                 PIC X     VALUE "H".
+          05 FILLER                 PIC X     VALUE "I".
+          05 FILLER                 PIC X     VALUE "J".
+          05 FILLER                 PIC X     VALUE "K".
+          05 FILLER                 PIC X     VALUE "L".
+          05 FILLER                 PIC X     VALUE "M".
+          05 FILLER                 PIC X     VALUE "N".
+          05 FILLER                 PIC X     VALUE "O".
+          05 FILLER                 PIC X     VALUE "P".
+          05 FILLER                 PIC X     VALUE "Q".
+          05 FILLER                 PIC X     VALUE "R".
+          05 FILLER                 PIC X     VALUE "S".
+          05 FILLER                 PIC X     VALUE "T".
+          05 FILLER                 PIC X     VALUE "U".
+          05 FILLER                 PIC X     VALUE "V".
+          05 FILLER                 PIC X     VALUE "W".
+          05 FILLER                 PIC X     VALUE "X".
+          05 FILLER                 PIC X     VALUE "Y".
+          05 FILLER                 PIC X     VALUE "Z".
+      *
+       01 ENGLISH-ALPHABET-TABLE REDEFINES ENGLISH-ALPHABET-TABLE-VALUES.
           05 ALPHABET-LETTER        PIC X OCCURS 26 TIMES
                 INDEXED BY ALPHABETIC-TABLE-INDEX.
-      *   
+      *
+      *    The German alphabet as used for the multilingual trivia
+      *    round: the 26 Latin letters plus the umlauted vowels and
+      *    the eszett.
+       01 GERMAN-ALPHABET-TABLE-VALUES.
+          05 FILLER                 PIC X     VALUE "A".
+          05 FILLER                 PIC X     VALUE "B".
+          05 FILLER                 PIC X     VALUE "C".
+          05 FILLER                 PIC X     VALUE "D".
+          05 FILLER                 PIC X     VALUE "E".
+          05 FILLER                 PIC X     VALUE "F".
+          05 FILLER                 PIC X     VALUE "G".
+          05 FILLER                 PIC X     VALUE "H".
+          05 FILLER                 PIC X     VALUE "I".
+          05 FILLER                 PIC X     VALUE "J".
+          05 FILLER                 PIC X     VALUE "K".
+          05 FILLER                 PIC X     VALUE "L".
+          05 FILLER                 PIC X     VALUE "M".
+          05 FILLER                 PIC X     VALUE "N".
+          05 FILLER                 PIC X     VALUE "O".
+          05 FILLER                 PIC X     VALUE "P".
+          05 FILLER                 PIC X     VALUE "Q".
+          05 FILLER                 PIC X     VALUE "R".
+          05 FILLER                 PIC X     VALUE "S".
+          05 FILLER                 PIC X     VALUE "T".
+          05 FILLER                 PIC X     VALUE "U".
+          05 FILLER                 PIC X     VALUE "V".
+          05 FILLER                 PIC X     VALUE "W".
+          05 FILLER                 PIC X     VALUE "X".
+          05 FILLER                 PIC X     VALUE "Y".
+          05 FILLER                 PIC X     VALUE "Z".
+          05 FILLER                 PIC X     VALUE X"C4".
+          05 FILLER                 PIC X     VALUE X"D6".
+          05 FILLER                 PIC X     VALUE X"DC".
+          05 FILLER                 PIC X     VALUE X"DF".
+      *
+       01 GERMAN-ALPHABET-TABLE REDEFINES GERMAN-ALPHABET-TABLE-VALUES.
+          05 GERMAN-ALPHABET-LETTER PIC X OCCURS 30 TIMES
+                INDEXED BY GERMAN-TABLE-INDEX.
+      *
         PROCEDURE DIVISION.
-      * 
+      *
        PANGRAM.
            MOVE FUNCTION UPPER-CASE(WS-SENTENCE) TO WS-SENTENCE.
-           PERFORM CHECK-LETTER
-              WITH TEST AFTER
-              VARYING ALPHABETIC-TABLE-INDEX FROM 1 BY 1
-              UNTIL ALPHABETIC-TABLE-INDEX >= 26.
-           IF (WS-LETTER-COUNT >= 26)
+           MOVE SPACES TO WS-MISSING-LETTERS.
+           MOVE 1 TO WS-MISSING-LETTERS-POINTER.
+           MOVE ZERO TO WS-LETTER-COUNT.
+           IF (WS-LANGUAGE-IS-GERMAN)
+              MOVE 30 TO WS-ALPHABET-SIZE
+              PERFORM
+                 WITH TEST AFTER
+                 VARYING GERMAN-TABLE-INDEX FROM 1 BY 1
+                 UNTIL GERMAN-TABLE-INDEX >= WS-ALPHABET-SIZE
+                      MOVE ZERO TO WS-SPECIFIC-LETTER-COUNT
+                      INSPECT WS-SENTENCE
+                         TALLYING WS-SPECIFIC-LETTER-COUNT FOR ALL
+                         GERMAN-ALPHABET-LETTER(GERMAN-TABLE-INDEX)
+                      IF (WS-SPECIFIC-LETTER-COUNT > 0)
+                         ADD 1 TO WS-LETTER-COUNT
+                      ELSE
+                         STRING GERMAN-ALPHABET-LETTER(
+                                   GERMAN-TABLE-INDEX)
+                                   DELIMITED BY SIZE
+                            INTO WS-MISSING-LETTERS
+                            WITH POINTER WS-MISSING-LETTERS-POINTER
+                      END-IF
+              END-PERFORM
+           ELSE
+              MOVE 26 TO WS-ALPHABET-SIZE
+              PERFORM
+                 WITH TEST AFTER
+                 VARYING ALPHABETIC-TABLE-INDEX FROM 1 BY 1
+                 UNTIL ALPHABETIC-TABLE-INDEX >= WS-ALPHABET-SIZE
+                      MOVE ZERO TO WS-SPECIFIC-LETTER-COUNT
+                      INSPECT WS-SENTENCE
+                         TALLYING WS-SPECIFIC-LETTER-COUNT FOR ALL
+                         ALPHABET-LETTER(ALPHABETIC-TABLE-INDEX)
+                      IF (WS-SPECIFIC-LETTER-COUNT > 0)
+                         ADD 1 TO WS-LETTER-COUNT
+                      ELSE
+                         STRING ALPHABET-LETTER(
+                                   ALPHABETIC-TABLE-INDEX)
+                                   DELIMITED BY SIZE
+                            INTO WS-MISSING-LETTERS
+                            WITH POINTER WS-MISSING-LETTERS-POINTER
+                      END-IF
+              END-PERFORM
+           END-IF.
+           IF (WS-LETTER-COUNT >= WS-ALPHABET-SIZE)
               MOVE 1 TO WS-RESULT
            ELSE
               MOVE 0 TO WS-RESULT
-           END-IF.
-           EXIT.
-      *
-       CHECK-LETTER.
-           MOVE ZERO TO WS-SPECIFIC-LETTER-COUNT.
-           INSPECT WS-SENTENCE TALLYING WS-SPECIFIC-LETTER-COUNT
-              FOR ALL ALPHABET-LETTER(ALPHABETIC-TABLE-INDEX).
-           IF (WS-SPECIFIC-LETTER-COUNT > 0)
-              ADD 1 TO WS-LETTER-COUNT
+              DISPLAY "Letters missing: " WS-MISSING-LETTERS
            END-IF.
       *
\ No newline at end of file
